@@ -3,46 +3,115 @@ PROGRAM-ID. SPHERE-INTERSECT.
 
 DATA DIVISION.
         WORKING-STORAGE SECTION.
-        01 a     PIC S9(8)V9(2) VALUE IS 1.
-        01 b     PIC S9(8)V9(2) VALUE IS 0.
-        01 c     PIC S9(8)V9(2) VALUE IS 0.
-        01 tmp   PIC S9(8)V9(2) VALUE IS 0.
-        01 disc  PIC S9(8)V9(2) VALUE IS 0.
-        01 tmpvx PIC S9(8)V9(2) VALUE IS 0.
-        01 tmpvy PIC S9(8)V9(2) VALUE IS 0.
-        01 tmpvz PIC S9(8)V9(2) VALUE IS 0.
+        01 a     PIC S9(8)V9(4) VALUE IS 1.
+        01 b     PIC S9(8)V9(4) VALUE IS 0.
+        01 cc    PIC S9(8)V9(4) VALUE IS 0.
+        01 tmp   PIC S9(8)V9(4) VALUE IS 0.
+        01 disc  PIC S9(8)V9(4) VALUE IS 0.
+        01 tmpvx PIC S9(8)V9(4) VALUE IS 0.
+        01 tmpvy PIC S9(8)V9(4) VALUE IS 0.
+        01 tmpvz PIC S9(8)V9(4) VALUE IS 0.
+        01 sq    PIC S9(8)V9(4) VALUE IS 0.
+        01 t0    PIC S9(8)V9(4) VALUE IS 0.
+        01 t1    PIC S9(8)V9(4) VALUE IS 0.
+        01 b2     PIC S9(8)V9(4) VALUE IS 0.
+        01 fourac PIC S9(8)V9(4) VALUE IS 0.
+        01 twoa   PIC S9(8)V9(4) VALUE IS 0.
+        01 negb   PIC S9(8)V9(4) VALUE IS 0.
+        01 hitx   PIC S9(8)V9(4) VALUE IS 0.
+        01 hity   PIC S9(8)V9(4) VALUE IS 0.
+        01 hitz   PIC S9(8)V9(4) VALUE IS 0.
+*>      Bounding-sphere early reject: the ray can only touch a point
+*>      within tmax of its own origin, so if the sphere's centre sits
+*>      farther from the origin than tmax plus the sphere's own radius,
+*>      no point on the ray within [tmin, tmax] can be inside it -
+*>      skip the quadratic outright. Conservative (never rejects a real
+*>      hit, since it ignores tmin and ray direction entirely), but
+*>      cheap: it reuses oc.oc, already computed as part of the
+*>      quadratic's own "c" term below, against one EXTRA multiply
+*>      instead of the full disc/sqrt/two-root solve. Primary camera
+*>      rays (and sun-light shadow rays) carry an effectively-infinite
+*>      tmax, where bound = tmax + r would itself overflow this
+*>      PIC S9(8) field once squared into boundsq - tmax-cutoff keeps
+*>      the check to only the genuinely finite-reach rays (point-light
+*>      shadow rays) where it can actually prune anything.
+        01 tmax-cutoff PIC S9(8)V9(4) VALUE IS 9000.00.
+        01 bound  PIC S9(8)V9(4) VALUE IS 0.
+        01 boundsq PIC S9(8)V9(4) VALUE IS 0.
+        01 in-range PIC X(1) VALUE IS 'Y'.
+           88 in-range-yes VALUE 'Y'.
 
         LINKAGE SECTION.
-        01 sx   PIC S9(8)V9(2).
-        01 sy   PIC S9(8)V9(2).
-        01 sz   PIC S9(8)V9(2).
-        01 r    PIC S9(8)V9(2).
-        01 vox  PIC S9(8)V9(2).
-        01 voy  PIC S9(8)V9(2).
-        01 voz  PIC S9(8)V9(2).
-        01 vx   PIC S9(8)V9(2).
-        01 vy   PIC S9(8)V9(2).
-        01 vz   PIC S9(8)V9(2).
-        01 tmin PIC S9(8)V9(2).
-        01 tmax PIC S9(8)V9(2).
-        01 ret  PIC S9(8)V9(2).
-
-PROCEDURE DIVISION USING sx, sy, sz, r, vox, voy, voz, vx, vy, vz, ret.
-        CALL 'VSUB' USING vox, voy, voz, sx, sy, sz, tmpvx, tmpvy, tmpvz.
-        CALL 'DOT' USING vx, vy, vz, tmpvx, tmpvy, tmpvz, b.
-        MULTIPLY +002.000 BY b.
+        01 sx   PIC S9(8)V9(4).
+        01 sy   PIC S9(8)V9(4).
+        01 sz   PIC S9(8)V9(4).
+        01 r    PIC S9(8)V9(4).
+        01 vox  PIC S9(8)V9(4).
+        01 voy  PIC S9(8)V9(4).
+        01 voz  PIC S9(8)V9(4).
+        01 vx   PIC S9(8)V9(4).
+        01 vy   PIC S9(8)V9(4).
+        01 vz   PIC S9(8)V9(4).
+        01 tmin PIC S9(8)V9(4).
+        01 tmax PIC S9(8)V9(4).
+        01 ret  PIC S9(8)V9(4).
+        01 tout PIC S9(8)V9(4).
+        01 nx   PIC S9(8)V9(4).
+        01 ny   PIC S9(8)V9(4).
+        01 nz   PIC S9(8)V9(4).
 
+PROCEDURE DIVISION USING sx, sy, sz, r, vox, voy, voz, vx, vy, vz,
+                          tmin, tmax, ret, tout, nx, ny, nz.
+        MOVE 0.0 TO ret
+        MOVE 0.0 TO tout
+*>      tmpv = ray origin minus sphere centre ("oc" in the usual
+*>      ray/sphere write-up); both b and c are derived from it.
         CALL 'VSUB' USING sx, sy, sz, vox, voy, voz, tmpvx, tmpvy, tmpvz.
-        CALL 'DOT' USING tmpvx, tmpvy, tmpvz, tmpvx, tmpvy, tmpvz, c.
+        CALL 'DOT' USING tmpvx, tmpvy, tmpvz, tmpvx, tmpvy, tmpvz, cc.
+
+        MOVE 'Y' TO in-range
+        IF tmax < tmax-cutoff THEN
+           COMPUTE bound = tmax + r
+           COMPUTE boundsq = bound * bound
+           IF cc > boundsq THEN
+              MOVE 'N' TO in-range
+           END-IF
+        END-IF
+        IF in-range-yes THEN
+           CALL 'DOT' USING vx, vy, vz, tmpvx, tmpvy, tmpvz, b
+           MULTIPLY +002.000 BY b
+
+           COMPUTE cc = cc - (r * r)
+           COMPUTE b2 = b * b
+           COMPUTE fourac = 4 * a * cc
+           COMPUTE disc = b2 - fourac
 
-        COMPUTE c = r * r * c.
-        COMPUTE disc = b * b - (4 * a * c).
+           IF disc >= 0.0 THEN
+              COMPUTE sq = FUNCTION SQRT(disc)
+              COMPUTE negb = 0 - b
+              COMPUTE twoa = 2 * a
+              COMPUTE t0 = (negb - sq) / twoa
+              COMPUTE t1 = (negb + sq) / twoa
+*>            t0 is always the nearer root (sq >= 0); only fall back
+*>            to the farther one if the near one is out of
+*>            [tmin, tmax] - e.g. behind the camera, where t0 < tmin.
+              IF t0 >= tmin AND t0 <= tmax THEN
+                 MOVE 1.0 TO ret
+                 MOVE t0 TO tout
+              ELSE IF t1 >= tmin AND t1 <= tmax THEN
+                 MOVE 1.0 TO ret
+                 MOVE t1 TO tout
+              END-IF
+           END-IF
+        END-IF
 
-*>      This is an incomplete implemenation: need to check for t_min and t_max
-*>      Right now it considers intersections with spheres behind the ray
-        IF disc < 0.0 THEN
-           MOVE 0.0 TO ret
-        ELSE
-           MOVE 1.0 TO ret
+*>      Surface normal at the hit point is just the unit vector from
+*>      the sphere's centre out to where the ray landed.
+        IF ret > 0.1 THEN
+           COMPUTE hitx = vox + (vx * tout)
+           COMPUTE hity = voy + (vy * tout)
+           COMPUTE hitz = voz + (vz * tout)
+           CALL 'VSUB' USING sx, sy, sz, hitx, hity, hitz, nx, ny, nz
+           CALL 'VNORM' USING nx, ny, nz
         END-IF.
 EXIT PROGRAM.
