@@ -3,15 +3,15 @@ PROGRAM-ID. VNORM.
 
 DATA DIVISION.
         WORKING-STORAGE SECTION.
-        01 tmpx PIC S9(13)V9(2).
-        01 tmpy PIC S9(13)V9(2).
-        01 tmpz PIC S9(13)V9(2).
-        01 len  PIC S9(13)V9(2).
+        01 tmpx PIC S9(13)V9(4).
+        01 tmpy PIC S9(13)V9(4).
+        01 tmpz PIC S9(13)V9(4).
+        01 len  PIC S9(13)V9(4).
 
         LINKAGE SECTION.
-        01 vx PIC S9(8)V9(2).
-        01 vy PIC S9(8)V9(2).
-        01 vz PIC S9(8)V9(2).
+        01 vx PIC S9(8)V9(4).
+        01 vy PIC S9(8)V9(4).
+        01 vz PIC S9(8)V9(4).
 
 PROCEDURE DIVISION USING vx, vy, vz.
 *>      Avoid overflow here
