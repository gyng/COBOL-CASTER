@@ -2,17 +2,29 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. VSCALE.
 
 DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01 tmpx PIC S9(13)V9(4) VALUE IS 0.
+        01 tmpy PIC S9(13)V9(4) VALUE IS 0.
+        01 tmpz PIC S9(13)V9(4) VALUE IS 0.
+
         LINKAGE SECTION.
-        01 v1x   PIC S9(8)V9(2).
-        01 v1y   PIC S9(8)V9(2).
-        01 v1z   PIC S9(8)V9(2).
-        01 scale PIC S9(8)V9(2).
-        01 retx  PIC S9(8)V9(2).
-        01 rety  PIC S9(8)V9(2).
-        01 retz  PIC S9(8)V9(2).
+        01 v1x   PIC S9(8)V9(4).
+        01 v1y   PIC S9(8)V9(4).
+        01 v1z   PIC S9(8)V9(4).
+        01 scale PIC S9(8)V9(4).
+        01 retx  PIC S9(8)V9(4).
+        01 rety  PIC S9(8)V9(4).
+        01 retz  PIC S9(8)V9(4).
 
+*>      Same overflow headroom as VNORM - a large scale (a far ray
+*>      hit's t value, an orbit radius) multiplied against a vector
+*>      component is carried through an S9(13) intermediate before
+*>      narrowing back into the S9(8) return fields.
 PROCEDURE DIVISION USING v1x, v1y, v1z, scale, retx, rety, retz.
-        MULTIPLY v1x BY scale GIVING retx.
-        MULTIPLY v1y BY scale GIVING rety.
-        MULTIPLY v1z BY scale GIVING retz.
+        MULTIPLY v1x BY scale GIVING tmpx.
+        MULTIPLY v1y BY scale GIVING tmpy.
+        MULTIPLY v1z BY scale GIVING tmpz.
+        MOVE tmpx TO retx.
+        MOVE tmpy TO rety.
+        MOVE tmpz TO retz.
 EXIT PROGRAM.
