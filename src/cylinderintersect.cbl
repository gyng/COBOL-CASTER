@@ -0,0 +1,103 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CYLINDER-INTERSECT.
+
+DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01 a      PIC S9(8)V9(4) VALUE IS 0.
+        01 b      PIC S9(8)V9(4) VALUE IS 0.
+        01 cc     PIC S9(8)V9(4) VALUE IS 0.
+        01 ocx    PIC S9(8)V9(4) VALUE IS 0.
+        01 ocy    PIC S9(8)V9(4) VALUE IS 0.
+        01 disc   PIC S9(8)V9(4) VALUE IS 0.
+        01 b2     PIC S9(8)V9(4) VALUE IS 0.
+        01 fourac PIC S9(8)V9(4) VALUE IS 0.
+        01 twoa   PIC S9(8)V9(4) VALUE IS 0.
+        01 negb   PIC S9(8)V9(4) VALUE IS 0.
+        01 sq     PIC S9(8)V9(4) VALUE IS 0.
+        01 t0     PIC S9(8)V9(4) VALUE IS 0.
+        01 t1     PIC S9(8)V9(4) VALUE IS 0.
+        01 hit-z  PIC S9(8)V9(4) VALUE IS 0.
+        01 hitx   PIC S9(8)V9(4) VALUE IS 0.
+        01 hity   PIC S9(8)V9(4) VALUE IS 0.
+
+        LINKAGE SECTION.
+        01 cx   PIC S9(8)V9(4).
+        01 cy   PIC S9(8)V9(4).
+        01 cz0  PIC S9(8)V9(4).
+        01 cz1  PIC S9(8)V9(4).
+        01 cr   PIC S9(8)V9(4).
+        01 vox  PIC S9(8)V9(4).
+        01 voy  PIC S9(8)V9(4).
+        01 voz  PIC S9(8)V9(4).
+        01 vx   PIC S9(8)V9(4).
+        01 vy   PIC S9(8)V9(4).
+        01 vz   PIC S9(8)V9(4).
+        01 tmin PIC S9(8)V9(4).
+        01 tmax PIC S9(8)V9(4).
+        01 ret  PIC S9(8)V9(4).
+        01 tout PIC S9(8)V9(4).
+        01 nx   PIC S9(8)V9(4).
+        01 ny   PIC S9(8)V9(4).
+        01 nz   PIC S9(8)V9(4).
+
+*>      Finite right circular cylinder: axis parallel to Z through
+*>      (cx,cy), radius cr, capped at z between cz0 and cz1. The X/Y
+*>      part of the quadratic is the same shape as SPHERE-INTERSECT's,
+*>      just dropped to two dimensions; the Z cap is then a range
+*>      check on the hit point, not a separate intersect test.
+PROCEDURE DIVISION USING cx, cy, cz0, cz1, cr, vox, voy, voz, vx, vy, vz,
+                          tmin, tmax, ret, tout, nx, ny, nz.
+        MOVE 0.0 TO ret
+        MOVE 0.0 TO tout
+        MOVE 0.0 TO nx
+        MOVE 0.0 TO ny
+        MOVE 0.0 TO nz
+
+        COMPUTE a = (vx * vx) + (vy * vy)
+        IF a > 0.0001 THEN
+           COMPUTE ocx = vox - cx
+           COMPUTE ocy = voy - cy
+           COMPUTE b = (vx * ocx) + (vy * ocy)
+           MULTIPLY +002.000 BY b
+           COMPUTE cc = (ocx * ocx) + (ocy * ocy)
+           COMPUTE cc = cc - (cr * cr)
+
+           COMPUTE b2 = b * b
+           COMPUTE fourac = 4 * a * cc
+           COMPUTE disc = b2 - fourac
+
+           IF disc >= 0.0 THEN
+              COMPUTE sq = FUNCTION SQRT(disc)
+              COMPUTE negb = 0 - b
+              COMPUTE twoa = 2 * a
+              COMPUTE t0 = (negb - sq) / twoa
+              COMPUTE t1 = (negb + sq) / twoa
+
+              IF t0 >= tmin AND t0 <= tmax THEN
+                 COMPUTE hit-z = voz + (vz * t0)
+                 IF hit-z >= cz0 AND hit-z <= cz1 THEN
+                    MOVE 1.0 TO ret
+                    MOVE t0 TO tout
+                 END-IF
+              END-IF
+
+              IF ret < 0.1 AND t1 >= tmin AND t1 <= tmax THEN
+                 COMPUTE hit-z = voz + (vz * t1)
+                 IF hit-z >= cz0 AND hit-z <= cz1 THEN
+                    MOVE 1.0 TO ret
+                    MOVE t1 TO tout
+                 END-IF
+              END-IF
+           END-IF
+        END-IF
+
+*>      The curved surface's normal always points straight out from
+*>      the axis - the Z component never contributes.
+        IF ret > 0.1 THEN
+           COMPUTE hitx = vox + (vx * tout)
+           COMPUTE hity = voy + (vy * tout)
+           COMPUTE nx = hitx - cx
+           COMPUTE ny = hity - cy
+           CALL 'VNORM' USING nx, ny, nz
+        END-IF.
+EXIT PROGRAM.
