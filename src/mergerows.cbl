@@ -0,0 +1,289 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MERGE-ROWS.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PART-PPM-FILE ASSIGN TO DYNAMIC part-ppm-fname
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS part-ppm-status.
+    SELECT PART-SYSOUT-FILE ASSIGN TO DYNAMIC part-sysout-fname
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS part-sysout-status.
+    SELECT PPM-FILE ASSIGN TO "RENDPPM"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ppm-file-status.
+    SELECT SYSOUT-FILE ASSIGN TO "SYSOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS sysout-file-status.
+    SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS audit-file-status.
+    SELECT BASELINE-FILE ASSIGN TO "RENDBASE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS baseline-file-status.
+
+DATA DIVISION.
+    FILE SECTION.
+    FD PART-PPM-FILE.
+    01 part-ppm-rec PIC X(20).
+    FD PART-SYSOUT-FILE.
+    01 part-sysout-rec PIC X(200).
+    FD PPM-FILE.
+    01 ppm-rec PIC X(20).
+    FD SYSOUT-FILE.
+    01 sysout-rec PIC X(200).
+    FD AUDIT-FILE.
+    01 audit-rec PIC X(120).
+    FD BASELINE-FILE.
+    01 base-rec PIC X(20).
+
+    WORKING-STORAGE SECTION.
+    01 part-ppm-status     PIC X(2) VALUE '00'.
+    01 part-sysout-status  PIC X(2) VALUE '00'.
+    01 ppm-file-status     PIC X(2) VALUE '00'.
+    01 sysout-file-status  PIC X(2) VALUE '00'.
+    01 audit-file-status   PIC X(2) VALUE '00'.
+    01 baseline-file-status PIC X(2) VALUE '00'.
+
+    01 merge-parm    PIC X(40).
+    01 merge-tok1    PIC X(16).
+    01 merge-tok2    PIC X(16).
+    01 row-step      PIC S9(4) COMP VALUE IS 0.
+    01 row-total      PIC S9(4) COMP VALUE IS 0.
+    01 row-suffix     PIC 9(4).
+    01 suffix-idx     PIC S9(4) COMP VALUE IS 0.
+    01 part-ppm-fname PIC X(20) VALUE SPACES.
+    01 part-sysout-fname PIC X(20) VALUE SPACES.
+    01 band-first    PIC X(1) VALUE IS 'Y'.
+       88 band-is-first VALUE 'Y'.
+    01 band-count    PIC S9(4) COMP VALUE IS 0.
+    01 part-eof      PIC X(1) VALUE IS 'N'.
+       88 part-eof-yes VALUE 'Y'.
+
+    01 audit-date    PIC 9(8).
+    01 audit-operator PIC X(20) VALUE SPACES.
+    01 audit-steps-ed PIC ZZZ9.
+
+    01 cmp-pos        PIC S9(4) COMP VALUE IS 0.
+    01 cmp-changed    PIC S9(8) COMP VALUE IS 0.
+    01 cmp-changed-ed PIC ZZZZZZZ9.
+    01 base-eof       PIC X(1) VALUE IS 'N'.
+       88 base-eof-yes VALUE 'Y'.
+    01 ppmin-eof      PIC X(1) VALUE IS 'N'.
+       88 ppmin-eof-yes VALUE 'Y'.
+    01 cmp-no-baseline PIC X(1) VALUE IS 'N'.
+       88 cmp-no-baseline-yes VALUE 'Y'.
+
+*>      Stitches a finished frame's row bands back together. Each band
+*>      is a RENDPPMnnnn/SYSOUTnnnn pair left behind by one row-range
+*>      invocation of COBOLRAYCASTER (the ROWLO/ROWHI PARM tokens) -
+*>      this is the closest thing this job-control-free repo has to the
+*>      step that gathers several parallel JCL steps' output datasets
+*>      back into one. PARM is "STEPnn TOTALnn": nn on STEP is the row
+*>      span each band covers (the same number passed as each band's
+*>      own ROWHI-ROWLO+1), and nn on TOTAL is the highest row index in
+*>      the whole frame (the frame's own ROWHI, i.e. h). Bands are
+*>      read in ascending starting-row order, so the merged RENDPPM and
+*>      SYSOUT come out in the same row-major order a single whole-
+*>      frame run would have produced.
+PROCEDURE DIVISION.
+    ACCEPT merge-parm FROM COMMAND-LINE
+    UNSTRING merge-parm DELIMITED BY ALL SPACES
+       INTO merge-tok1, merge-tok2
+    IF merge-tok1(1:4) = 'STEP' OR merge-tok1(1:4) = 'step' THEN
+       COMPUTE row-step = FUNCTION NUMVAL(merge-tok1(5:10))
+    END-IF
+    IF merge-tok2(1:5) = 'TOTAL' OR merge-tok2(1:5) = 'total' THEN
+       COMPUTE row-total = FUNCTION NUMVAL(merge-tok2(6:10))
+    END-IF
+    IF row-step <= 0 OR row-total <= 0 THEN
+       DISPLAY 'MERGE-ROWS: usage: MERGEROWS STEPnn TOTALnn'
+       DISPLAY '  STEPnn is the row span each band covers, TOTALnn is '
+          'the highest row index in the frame (the frame''s own ROWHI)'
+       STOP RUN
+    END-IF
+
+    MOVE 'Y' TO band-first
+    PERFORM VARYING suffix-idx FROM 0 BY row-step
+       UNTIL suffix-idx > row-total
+       MOVE suffix-idx TO row-suffix
+       MOVE SPACES TO part-ppm-fname
+       STRING "RENDPPM" DELIMITED BY SIZE
+              row-suffix DELIMITED BY SIZE
+              INTO part-ppm-fname
+       MOVE SPACES TO part-sysout-fname
+       STRING "SYSOUT" DELIMITED BY SIZE
+              row-suffix DELIMITED BY SIZE
+              INTO part-sysout-fname
+
+*>      A suffix with no band on disk (a gap left by an uneven split,
+*>      or simply TOTAL rounded past the last real band) is skipped
+*>      rather than treated as an error - STEP/TOTAL only bound the
+*>      search, they don't promise a file exists at every multiple.
+       OPEN INPUT PART-PPM-FILE
+       IF part-ppm-status NOT = '35' THEN
+          ADD 1 TO band-count
+          IF band-is-first THEN
+             OPEN OUTPUT PPM-FILE
+             OPEN OUTPUT SYSOUT-FILE
+          ELSE
+             OPEN EXTEND PPM-FILE
+             OPEN EXTEND SYSOUT-FILE
+          END-IF
+
+*>         A fresh band's PPM file carries its own "P3 / w h / 255"
+*>         header from whichever COBOLRAYCASTER invocation wrote it,
+*>         same as a plain whole-frame run would write once; every
+*>         band after the first one drops those three lines so the
+*>         merged file ends up with exactly one header in front of the
+*>         stitched-together rows.
+          MOVE 'N' TO part-eof
+          PERFORM VARYING cmp-pos FROM 1 BY 1
+             UNTIL cmp-pos > 3 OR part-eof-yes
+             READ PART-PPM-FILE INTO part-ppm-rec
+                AT END MOVE 'Y' TO part-eof
+             END-READ
+             IF NOT part-eof-yes AND band-is-first THEN
+                WRITE ppm-rec FROM part-ppm-rec
+             END-IF
+          END-PERFORM
+          MOVE 'N' TO part-eof
+          PERFORM UNTIL part-eof-yes
+             READ PART-PPM-FILE INTO part-ppm-rec
+                AT END MOVE 'Y' TO part-eof
+             END-READ
+             IF NOT part-eof-yes THEN
+                WRITE ppm-rec FROM part-ppm-rec
+             END-IF
+          END-PERFORM
+          CLOSE PART-PPM-FILE
+
+          OPEN INPUT PART-SYSOUT-FILE
+          MOVE 'N' TO part-eof
+          IF part-sysout-status = '35' THEN
+             MOVE 'Y' TO part-eof
+          END-IF
+          PERFORM UNTIL part-eof-yes
+             READ PART-SYSOUT-FILE INTO part-sysout-rec
+                AT END MOVE 'Y' TO part-eof
+             END-READ
+             IF NOT part-eof-yes THEN
+                WRITE sysout-rec FROM part-sysout-rec
+             END-IF
+          END-PERFORM
+          IF part-sysout-status NOT = '35' THEN
+             CLOSE PART-SYSOUT-FILE
+          END-IF
+
+          CLOSE PPM-FILE
+          CLOSE SYSOUT-FILE
+          MOVE 'N' TO band-first
+       END-IF
+    END-PERFORM
+
+*>      No band matched STEP/TOTAL at all (mismatched PARM values, or a
+*>      job that combined ROWLO/ROWHI with FRAMESn > 1 so main.cbl
+*>      embedded the frame suffix into ppm-fname too, leaving no plain
+*>      RENDPPMnnnn for this PARM to find) - RENDPPM/SYSOUT were never
+*>      opened for OUTPUT above, so stop now instead of falling through
+*>      into a read against files that don't exist.
+    IF band-count = 0 THEN
+       DISPLAY 'MERGE-ROWS: no RENDPPMnnnn/SYSOUTnnnn bands found for '
+          'STEP/TOTAL - check the PARM against the ROWLO/ROWHI bands '
+          'actually on disk'
+       MOVE 16 TO RETURN-CODE
+       STOP RUN
+    END-IF
+
+*>      The merged RENDPPM now holds a whole frame, so the day-over-day
+*>      comparison and RENDBASE save that a row-range COBOLRAYCASTER
+*>      step skipped for itself (it only ever held a partial frame)
+*>      happen here instead, once the bands are back together.
+    MOVE 0 TO cmp-changed
+    MOVE 'N' TO cmp-no-baseline
+    MOVE 'N' TO base-eof
+    MOVE 'N' TO ppmin-eof
+    OPEN INPUT BASELINE-FILE
+    IF baseline-file-status = '35' THEN
+       MOVE 'Y' TO cmp-no-baseline
+    END-IF
+    OPEN INPUT PPM-FILE
+    PERFORM UNTIL ppmin-eof-yes
+       READ PPM-FILE INTO ppm-rec
+          AT END MOVE 'Y' TO ppmin-eof
+       END-READ
+       IF NOT ppmin-eof-yes THEN
+          IF NOT cmp-no-baseline-yes AND NOT base-eof-yes THEN
+             READ BASELINE-FILE INTO base-rec
+                AT END MOVE 'Y' TO base-eof
+             END-READ
+          END-IF
+          IF cmp-no-baseline-yes OR base-eof-yes THEN
+             ADD 20 TO cmp-changed
+          ELSE
+             PERFORM VARYING cmp-pos FROM 1 BY 1 UNTIL cmp-pos > 20
+                IF ppm-rec(cmp-pos:1) NOT = base-rec(cmp-pos:1) THEN
+                   ADD 1 TO cmp-changed
+                END-IF
+             END-PERFORM
+          END-IF
+       END-IF
+    END-PERFORM
+    CLOSE PPM-FILE
+    IF NOT cmp-no-baseline-yes THEN
+       CLOSE BASELINE-FILE
+    END-IF
+
+    DISPLAY ' '
+    IF cmp-no-baseline-yes THEN
+       DISPLAY 'day-over-day: no prior RENDBASE - saving this run as'
+       DISPLAY '  the first baseline'
+    ELSE
+       MOVE cmp-changed TO cmp-changed-ed
+       DISPLAY 'day-over-day changed characters: ' cmp-changed-ed
+    END-IF
+
+    OPEN OUTPUT BASELINE-FILE
+    OPEN INPUT PPM-FILE
+    MOVE 'N' TO ppmin-eof
+    PERFORM UNTIL ppmin-eof-yes
+       READ PPM-FILE INTO ppm-rec
+          AT END MOVE 'Y' TO ppmin-eof
+       END-READ
+       IF NOT ppmin-eof-yes THEN
+          WRITE base-rec FROM ppm-rec
+       END-IF
+    END-PERFORM
+    CLOSE PPM-FILE
+    CLOSE BASELINE-FILE
+
+*>      Audit entry for the merge itself - the per-scene detail (camera
+*>      position, resolution, and so on) already went into AUDITLOG
+*>      once the whole-frame way if any single step rendered the whole
+*>      thing; this entry just records that a merge happened, when, and
+*>      how many bands it stitched, so the spool shows the job ran even
+*>      when every step was a partial one.
+    ACCEPT audit-date FROM DATE YYYYMMDD
+    ACCEPT audit-operator FROM ENVIRONMENT "USER"
+    IF audit-operator = SPACES THEN
+       ACCEPT audit-operator FROM ENVIRONMENT "LOGNAME"
+    END-IF
+    IF audit-operator = SPACES THEN
+       MOVE "UNKNOWN" TO audit-operator
+    END-IF
+    COMPUTE audit-steps-ed = (row-total / row-step) + 1
+    MOVE SPACES TO audit-rec
+    STRING FUNCTION TRIM(audit-date) DELIMITED BY SIZE
+           ' ' DELIMITED BY SIZE
+           FUNCTION TRIM(audit-operator) DELIMITED BY SIZE
+           ' MERGEROWS bands=' DELIMITED BY SIZE
+           FUNCTION TRIM(audit-steps-ed) DELIMITED BY SIZE
+           INTO audit-rec
+    OPEN EXTEND AUDIT-FILE
+    IF audit-file-status = '35' THEN
+       OPEN OUTPUT AUDIT-FILE
+    END-IF
+    WRITE audit-rec
+    CLOSE AUDIT-FILE.
+STOP RUN.
