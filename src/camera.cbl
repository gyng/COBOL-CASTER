@@ -3,53 +3,127 @@ PROGRAM-ID. GET-CAM-RAY-DIR.
 
 DATA DIVISION.
         WORKING-STORAGE SECTION.
-        01 cx    PIC S9(8)V9(2) VALUE IS 2.
-        01 cy    PIC S9(8)V9(2) VALUE IS 0.
-        01 cz    PIC S9(8)V9(2) VALUE IS 0.
-        01 clax  PIC S9(8)V9(2) VALUE IS 0.
-        01 clay  PIC S9(8)V9(2) VALUE IS 0.
-        01 claz  PIC S9(8)V9(2) VALUE IS 0.
-        01 upx   PIC S9(8)V9(2) VALUE IS 0.
-        01 upy   PIC S9(8)V9(2) VALUE IS 0.
-        01 upz   PIC S9(8)V9(2) VALUE IS 1.
-        01 fov   PIC S9(8)V9(2) VALUE IS 0.79.
-        01 ratio PIC S9(8)V9(2).
-        01 halfw PIC S9(8)V9(2).
-        01 halfh PIC S9(8)V9(2).
-        01 eyex  PIC S9(8)V9(2) VALUE IS 0.
-        01 eyey  PIC S9(8)V9(2) VALUE IS 0.
-        01 eyez  PIC S9(8)V9(2) VALUE IS 0.
-        01 rx    PIC S9(8)V9(2) VALUE IS 0.
-        01 ry    PIC S9(8)V9(2) VALUE IS 0.
-        01 rz    PIC S9(8)V9(2) VALUE IS 0.
-        01 camw  PIC S9(8)V9(2).
-        01 camh  PIC S9(8)V9(2).
-        01 pixw  PIC S9(8)V9(2).
-        01 pixh  PIC S9(8)V9(2).
-        01 tmp   PIC S9(8)V9(2) VALUE IS 0.
-        01 tupx  PIC S9(8)V9(2).
-        01 tupy  PIC S9(8)V9(2).
-        01 tupz  PIC S9(8)V9(2).
+        01 upx   PIC S9(8)V9(4) VALUE IS 0.
+        01 upy   PIC S9(8)V9(4) VALUE IS 0.
+        01 upz   PIC S9(8)V9(4) VALUE IS 1.
+        01 ratio PIC S9(8)V9(4).
+        01 halfw PIC S9(8)V9(4).
+        01 halfh PIC S9(8)V9(4).
+        01 eyex  PIC S9(8)V9(4) VALUE IS 0.
+        01 eyey  PIC S9(8)V9(4) VALUE IS 0.
+        01 eyez  PIC S9(8)V9(4) VALUE IS 0.
+        01 rx    PIC S9(8)V9(4) VALUE IS 0.
+        01 ry    PIC S9(8)V9(4) VALUE IS 0.
+        01 rz    PIC S9(8)V9(4) VALUE IS 0.
+        01 camw  PIC S9(8)V9(4).
+        01 camh  PIC S9(8)V9(4).
+        01 pixw  PIC S9(8)V9(4).
+        01 pixh  PIC S9(8)V9(4).
+        01 tmp   PIC S9(8)V9(4) VALUE IS 0.
+        01 tupx  PIC S9(8)V9(4).
+        01 tupy  PIC S9(8)V9(4).
+        01 tupz  PIC S9(8)V9(4).
+*>      Roll: the up vector is rotated by `roll` radians about the
+*>      forward (eye) axis, via Rodrigues' rotation formula, before
+*>      it's used for the right-vector cross product below. roll = 0
+*>      degenerates to the original up vector exactly, so a camera with
+*>      no roll given renders exactly as it always has.
+        01 fxux  PIC S9(8)V9(4) VALUE IS 0.
+        01 fxuy  PIC S9(8)V9(4) VALUE IS 0.
+        01 fxuz  PIC S9(8)V9(4) VALUE IS 0.
+        01 fdotu PIC S9(8)V9(4) VALUE IS 0.
+        01 cosr  PIC S9(8)V9(4) VALUE IS 0.
+        01 sinr  PIC S9(8)V9(4) VALUE IS 0.
+        01 oneminus PIC S9(8)V9(4) VALUE IS 0.
+        01 rterm PIC S9(8)V9(4) VALUE IS 0.
+        01 t1x   PIC S9(8)V9(4) VALUE IS 0.
+        01 t1y   PIC S9(8)V9(4) VALUE IS 0.
+        01 t1z   PIC S9(8)V9(4) VALUE IS 0.
+        01 t2x   PIC S9(8)V9(4) VALUE IS 0.
+        01 t2y   PIC S9(8)V9(4) VALUE IS 0.
+        01 t2z   PIC S9(8)V9(4) VALUE IS 0.
+        01 t3x   PIC S9(8)V9(4) VALUE IS 0.
+        01 t3y   PIC S9(8)V9(4) VALUE IS 0.
+        01 t3z   PIC S9(8)V9(4) VALUE IS 0.
+        01 t12x  PIC S9(8)V9(4) VALUE IS 0.
+        01 t12y  PIC S9(8)V9(4) VALUE IS 0.
+        01 t12z  PIC S9(8)V9(4) VALUE IS 0.
+        01 rupx  PIC S9(8)V9(4) VALUE IS 0.
+        01 rupy  PIC S9(8)V9(4) VALUE IS 0.
+        01 rupz  PIC S9(8)V9(4) VALUE IS 0.
 
         LINKAGE SECTION.
-        01 x   PIC S9(8)V9(2).
-        01 y   PIC S9(8)V9(2).
-        01 w   PIC S9(8)V9(2).
-        01 h   PIC S9(8)V9(2).
-        01 vox PIC S9(8)V9(2).
-        01 voy PIC S9(8)V9(2).
-        01 voz PIC S9(8)V9(2).
-        01 vx  PIC S9(8)V9(2).
-        01 vy  PIC S9(8)V9(2).
-        01 vz  PIC S9(8)V9(2).
+        01 x    PIC S9(8)V9(4).
+        01 y    PIC S9(8)V9(4).
+        01 w    PIC S9(8)V9(4).
+        01 h    PIC S9(8)V9(4).
+        01 cx   PIC S9(8)V9(4).
+        01 cy   PIC S9(8)V9(4).
+        01 cz   PIC S9(8)V9(4).
+        01 clax PIC S9(8)V9(4).
+        01 clay PIC S9(8)V9(4).
+        01 claz PIC S9(8)V9(4).
+        01 fov  PIC S9(8)V9(4).
+        01 vox  PIC S9(8)V9(4).
+        01 voy  PIC S9(8)V9(4).
+        01 voz  PIC S9(8)V9(4).
+        01 vx   PIC S9(8)V9(4).
+        01 vy   PIC S9(8)V9(4).
+        01 vz   PIC S9(8)V9(4).
+        01 roll PIC S9(8)V9(4).
+        01 ortho PIC X(1).
+        01 pixaspect PIC S9(3)V9(2).
 
-PROCEDURE DIVISION USING x, y, w, h, vox, voy, voz, vx, vy, vz.
+*>      Camera position, look-at point, field of view and roll all
+*>      arrive from the caller now, so a new shot angle is a data
+*>      change in CAMERADAT, not a recompile of this subprogram. ortho
+*>      = 'Y' switches to a parallel-ray projection, where fov is
+*>      reused as the orthographic view's world-unit half-width
+*>      instead of a perspective angle.
+PROCEDURE DIVISION USING x, y, w, h,
+                          cx, cy, cz, clax, clay, claz, fov,
+                          vox, voy, voz, vx, vy, vz, roll, ortho,
+                          pixaspect.
         CALL 'VSUB' USING cx, cy, cz, clax, clay, claz, eyex, eyey, eyez.
         CALL 'VNORM' USING eyex, eyey, eyez.
-        CALL 'VCROSS' USING eyex, eyey, eyez, upx, upy, upz, rx, ry, rz.
+
+*>      Rotate the up vector about the forward axis by the roll angle
+*>      before it feeds the right-vector cross product, so a non-zero
+*>      roll tilts the horizon instead of only panning/moving.
+        CALL 'VCROSS' USING eyex, eyey, eyez, upx, upy, upz, fxux, fxuy, fxuz.
+        CALL 'DOT' USING eyex, eyey, eyez, upx, upy, upz, fdotu.
+        COMPUTE cosr = FUNCTION COS(roll)
+        COMPUTE sinr = FUNCTION SIN(roll)
+        COMPUTE oneminus = 1.00 - cosr
+        COMPUTE rterm = fdotu * oneminus
+        COMPUTE t1x = upx * cosr
+        COMPUTE t1y = upy * cosr
+        COMPUTE t1z = upz * cosr
+        COMPUTE t2x = fxux * sinr
+        COMPUTE t2y = fxuy * sinr
+        COMPUTE t2z = fxuz * sinr
+        COMPUTE t3x = eyex * rterm
+        COMPUTE t3y = eyey * rterm
+        COMPUTE t3z = eyez * rterm
+        CALL 'VADD' USING t1x, t1y, t1z, t2x, t2y, t2z, t12x, t12y, t12z.
+        CALL 'VADD' USING t12x, t12y, t12z, t3x, t3y, t3z, rupx, rupy, rupz.
+
+        CALL 'VCROSS' USING eyex, eyey, eyez, rupx, rupy, rupz, rx, ry, rz.
+*>      rx/ry/rz must be unit length for halfw/halfh below to mean what
+*>      they say in world units - cross(forward, up) is only unit
+*>      length when forward is perpendicular to the fixed world up
+*>      axis, which every camera placed in the horizontal plane (the
+*>      common case so far) happens to satisfy, but a camera looking
+*>      straight down or sharply up does not.
+        CALL 'VNORM' USING rx, ry, rz.
 
         DIVIDE h BY w GIVING ratio.
-        COMPUTE halfw = FUNCTION TAN(fov).
+        COMPUTE ratio = ratio * pixaspect.
+        IF ortho = 'Y' THEN
+           MOVE fov TO halfw
+        ELSE
+           COMPUTE halfw = FUNCTION TAN(fov)
+        END-IF
         MULTIPLY ratio BY halfw GIVING halfh.
 
         MULTIPLY halfw BY 2.0 GIVING camw.
@@ -62,13 +136,26 @@ PROCEDURE DIVISION USING x, y, w, h, vox, voy, voz, vx, vy, vz.
         CALL 'VSCALE' USING rx, ry, rz, tmp, rx, ry, rz.
 
         COMPUTE tmp = y * pixh - halfh.
-        CALL 'VSCALE' USING upx, upy, upz, tmp, tupx, tupy, tupz.
+        CALL 'VSCALE' USING rupx, rupy, rupz, tmp, tupx, tupy, tupz.
 
-        CALL 'VADD' USING eyex, eyey, eyez, rx, ry, rz, vx, vy, vz.
-        CALL 'VADD' USING vx, vy, vz, tupx, tupy, tupz, vx, vy, vz.
-        CALL 'VNORM' USING vx, vy, vz.
+        IF ortho = 'Y' THEN
+*>         Parallel rays: every pixel shares the same forward
+*>         direction; what changes per pixel is where the ray starts,
+*>         offset across the image plane by the same lateral amounts
+*>         perspective mode applies to the direction instead.
+           MOVE eyex TO vx
+           MOVE eyey TO vy
+           MOVE eyez TO vz
+           CALL 'VADD' USING cx, cy, cz, rx, ry, rz, vox, voy, voz
+           CALL 'VADD' USING vox, voy, voz, tupx, tupy, tupz,
+              vox, voy, voz
+        ELSE
+           CALL 'VADD' USING eyex, eyey, eyez, rx, ry, rz, vx, vy, vz
+           CALL 'VADD' USING vx, vy, vz, tupx, tupy, tupz, vx, vy, vz
+           CALL 'VNORM' USING vx, vy, vz
 
-        MOVE cx TO vox.
-        MOVE cy TO voy.
-        MOVE cz TO voz.
+           MOVE cx TO vox
+           MOVE cy TO voy
+           MOVE cz TO voz
+        END-IF.
 EXIT PROGRAM.
