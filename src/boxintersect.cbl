@@ -0,0 +1,136 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BOX-INTERSECT.
+
+DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01 lo     PIC S9(8)V9(4) VALUE IS 0.
+        01 hi     PIC S9(8)V9(4) VALUE IS 0.
+        01 swap   PIC S9(8)V9(4) VALUE IS 0.
+        01 btmin  PIC S9(8)V9(4) VALUE IS 0.
+        01 btmax  PIC S9(8)V9(4) VALUE IS 0.
+        01 hit-axis PIC 9(1) COMP VALUE IS 0.
+
+        LINKAGE SECTION.
+        01 bx0  PIC S9(8)V9(4).
+        01 by0  PIC S9(8)V9(4).
+        01 bz0  PIC S9(8)V9(4).
+        01 bx1  PIC S9(8)V9(4).
+        01 by1  PIC S9(8)V9(4).
+        01 bz1  PIC S9(8)V9(4).
+        01 vox  PIC S9(8)V9(4).
+        01 voy  PIC S9(8)V9(4).
+        01 voz  PIC S9(8)V9(4).
+        01 vx   PIC S9(8)V9(4).
+        01 vy   PIC S9(8)V9(4).
+        01 vz   PIC S9(8)V9(4).
+        01 tmin PIC S9(8)V9(4).
+        01 tmax PIC S9(8)V9(4).
+        01 ret  PIC S9(8)V9(4).
+        01 tout PIC S9(8)V9(4).
+        01 nx   PIC S9(8)V9(4).
+        01 ny   PIC S9(8)V9(4).
+        01 nz   PIC S9(8)V9(4).
+
+*>      Axis-aligned box with corners (bx0,by0,bz0)-(bx1,by1,bz1),
+*>      intersected with the standard slab method: narrow
+*>      [btmin,btmax] one axis at a time and bail out as soon as the
+*>      slabs stop overlapping. hit-axis remembers which slab last
+*>      moved btmin, so the winning face (and its normal) is known
+*>      without a second pass over the geometry.
+PROCEDURE DIVISION USING bx0, by0, bz0, bx1, by1, bz1,
+                          vox, voy, voz, vx, vy, vz,
+                          tmin, tmax, ret, tout, nx, ny, nz.
+        MOVE 0.0 TO ret
+        MOVE 0.0 TO tout
+        MOVE 0 TO hit-axis
+        MOVE tmin TO btmin
+        MOVE tmax TO btmax
+
+*>      X slab.
+        IF vx = 0.0 THEN
+           IF vox < bx0 OR vox > bx1 THEN
+              MOVE tmax TO btmin
+              MOVE tmin TO btmax
+           END-IF
+        ELSE
+           COMPUTE lo = (bx0 - vox) / vx
+           COMPUTE hi = (bx1 - vox) / vx
+           IF lo > hi THEN
+              MOVE lo TO swap
+              MOVE hi TO lo
+              MOVE swap TO hi
+           END-IF
+           IF lo > btmin THEN
+              MOVE lo TO btmin
+              MOVE 1 TO hit-axis
+           END-IF
+           IF hi < btmax THEN MOVE hi TO btmax END-IF
+        END-IF
+
+*>      Y slab.
+        IF btmin <= btmax THEN
+           IF vy = 0.0 THEN
+              IF voy < by0 OR voy > by1 THEN
+                 MOVE tmax TO btmin
+                 MOVE tmin TO btmax
+              END-IF
+           ELSE
+              COMPUTE lo = (by0 - voy) / vy
+              COMPUTE hi = (by1 - voy) / vy
+              IF lo > hi THEN
+                 MOVE lo TO swap
+                 MOVE hi TO lo
+                 MOVE swap TO hi
+              END-IF
+              IF lo > btmin THEN
+                 MOVE lo TO btmin
+                 MOVE 2 TO hit-axis
+              END-IF
+              IF hi < btmax THEN MOVE hi TO btmax END-IF
+           END-IF
+        END-IF
+
+*>      Z slab.
+        IF btmin <= btmax THEN
+           IF vz = 0.0 THEN
+              IF voz < bz0 OR voz > bz1 THEN
+                 MOVE tmax TO btmin
+                 MOVE tmin TO btmax
+              END-IF
+           ELSE
+              COMPUTE lo = (bz0 - voz) / vz
+              COMPUTE hi = (bz1 - voz) / vz
+              IF lo > hi THEN
+                 MOVE lo TO swap
+                 MOVE hi TO lo
+                 MOVE swap TO hi
+              END-IF
+              IF lo > btmin THEN
+                 MOVE lo TO btmin
+                 MOVE 3 TO hit-axis
+              END-IF
+              IF hi < btmax THEN MOVE hi TO btmax END-IF
+           END-IF
+        END-IF
+
+        IF btmin <= btmax AND btmin >= tmin AND btmin <= tmax THEN
+           MOVE 1.0 TO ret
+           MOVE btmin TO tout
+        END-IF
+
+*>      Face normal points back along whichever axis the ray was
+*>      travelling on when it crossed into the box.
+        MOVE 0.0 TO nx
+        MOVE 0.0 TO ny
+        MOVE 0.0 TO nz
+        IF ret > 0.1 THEN
+           EVALUATE hit-axis
+              WHEN 1
+                 IF vx > 0.0 THEN MOVE -1.0 TO nx ELSE MOVE 1.0 TO nx END-IF
+              WHEN 2
+                 IF vy > 0.0 THEN MOVE -1.0 TO ny ELSE MOVE 1.0 TO ny END-IF
+              WHEN 3
+                 IF vz > 0.0 THEN MOVE -1.0 TO nz ELSE MOVE 1.0 TO nz END-IF
+           END-EVALUATE
+        END-IF.
+EXIT PROGRAM.
