@@ -0,0 +1,52 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PLANE-INTERSECT.
+
+DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01 diffx  PIC S9(8)V9(4) VALUE IS 0.
+        01 diffy  PIC S9(8)V9(4) VALUE IS 0.
+        01 diffz  PIC S9(8)V9(4) VALUE IS 0.
+        01 denom  PIC S9(8)V9(4) VALUE IS 0.
+        01 adenom PIC S9(8)V9(4) VALUE IS 0.
+        01 numer  PIC S9(8)V9(4) VALUE IS 0.
+        01 t      PIC S9(8)V9(4) VALUE IS 0.
+
+        LINKAGE SECTION.
+        01 px   PIC S9(8)V9(4).
+        01 py   PIC S9(8)V9(4).
+        01 pz   PIC S9(8)V9(4).
+        01 nx   PIC S9(8)V9(4).
+        01 ny   PIC S9(8)V9(4).
+        01 nz   PIC S9(8)V9(4).
+        01 vox  PIC S9(8)V9(4).
+        01 voy  PIC S9(8)V9(4).
+        01 voz  PIC S9(8)V9(4).
+        01 vx   PIC S9(8)V9(4).
+        01 vy   PIC S9(8)V9(4).
+        01 vz   PIC S9(8)V9(4).
+        01 tmin PIC S9(8)V9(4).
+        01 tmax PIC S9(8)V9(4).
+        01 ret  PIC S9(8)V9(4).
+        01 tout PIC S9(8)V9(4).
+
+*>      Infinite ground plane through (px,py,pz) with unit normal
+*>      (nx,ny,nz), intersected the same way SPHERE-INTERSECT is.
+PROCEDURE DIVISION USING px, py, pz, nx, ny, nz, vox, voy, voz, vx, vy, vz,
+                          tmin, tmax, ret, tout.
+        MOVE 0.0 TO ret
+        MOVE 0.0 TO tout
+
+        CALL 'DOT' USING vx, vy, vz, nx, ny, nz, denom.
+        COMPUTE adenom = FUNCTION ABS(denom).
+
+*>      Ray parallel (or nearly so) to the plane never hits it.
+        IF adenom > 0.0001 THEN
+           CALL 'VSUB' USING vox, voy, voz, px, py, pz, diffx, diffy, diffz
+           CALL 'DOT' USING diffx, diffy, diffz, nx, ny, nz, numer
+           COMPUTE t = numer / denom
+           IF t >= tmin AND t <= tmax THEN
+              MOVE 1.0 TO ret
+              MOVE t TO tout
+           END-IF
+        END-IF.
+EXIT PROGRAM.
