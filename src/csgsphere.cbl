@@ -0,0 +1,273 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CSG-SPHERE-INTERSECT.
+
+DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01 a      PIC S9(8)V9(4) VALUE IS 1.
+        01 b      PIC S9(8)V9(4) VALUE IS 0.
+        01 cc     PIC S9(8)V9(4) VALUE IS 0.
+        01 disc   PIC S9(8)V9(4) VALUE IS 0.
+        01 sq     PIC S9(8)V9(4) VALUE IS 0.
+        01 b2     PIC S9(8)V9(4) VALUE IS 0.
+        01 fourac PIC S9(8)V9(4) VALUE IS 0.
+        01 twoa   PIC S9(8)V9(4) VALUE IS 0.
+        01 negb   PIC S9(8)V9(4) VALUE IS 0.
+        01 tmpvx  PIC S9(8)V9(4) VALUE IS 0.
+        01 tmpvy  PIC S9(8)V9(4) VALUE IS 0.
+        01 tmpvz  PIC S9(8)V9(4) VALUE IS 0.
+        01 hitx   PIC S9(8)V9(4) VALUE IS 0.
+        01 hity   PIC S9(8)V9(4) VALUE IS 0.
+        01 hitz   PIC S9(8)V9(4) VALUE IS 0.
+*>      Entry/exit roots for sphere A and sphere B, solved the same way
+*>      SPHERE-INTERSECT solves its own quadratic, but kept as a pair
+*>      (a-lo/a-hi, not just the nearer one) since the boolean ops need
+*>      both ends of each sphere's interval along the ray.
+        01 a-lo   PIC S9(8)V9(4) VALUE IS 0.
+        01 a-hi   PIC S9(8)V9(4) VALUE IS 0.
+        01 a-valid PIC X(1) VALUE IS 'N'.
+           88 a-valid-yes VALUE 'Y'.
+        01 b-lo   PIC S9(8)V9(4) VALUE IS 0.
+        01 b-hi   PIC S9(8)V9(4) VALUE IS 0.
+        01 b-valid PIC X(1) VALUE IS 'N'.
+           88 b-valid-yes VALUE 'Y'.
+        01 min-hi PIC S9(8)V9(4) VALUE IS 0.
+        01 in-b   PIC X(1) VALUE IS 'N'.
+           88 in-b-yes VALUE 'Y'.
+        01 in-b2  PIC X(1) VALUE IS 'N'.
+           88 in-b2-yes VALUE 'Y'.
+        01 owner-a PIC X(1) VALUE IS 'Y'.
+           88 owner-is-a VALUE 'Y'.
+*>      Bounding-sphere early reject for each operand, same reasoning
+*>      and same tmax-cutoff overflow guard as SPHERE-INTERSECT's own.
+        01 tmax-cutoff PIC S9(8)V9(4) VALUE IS 9000.00.
+        01 bound  PIC S9(8)V9(4) VALUE IS 0.
+        01 boundsq PIC S9(8)V9(4) VALUE IS 0.
+        01 a-in-range PIC X(1) VALUE IS 'Y'.
+           88 a-in-range-yes VALUE 'Y'.
+        01 b-in-range PIC X(1) VALUE IS 'Y'.
+           88 b-in-range-yes VALUE 'Y'.
+
+        LINKAGE SECTION.
+        01 ax   PIC S9(8)V9(4).
+        01 ay   PIC S9(8)V9(4).
+        01 az   PIC S9(8)V9(4).
+        01 ar   PIC S9(8)V9(4).
+        01 bx   PIC S9(8)V9(4).
+        01 byy   PIC S9(8)V9(4).
+        01 bz   PIC S9(8)V9(4).
+        01 br   PIC S9(8)V9(4).
+        01 op   PIC X(1).
+        01 vox  PIC S9(8)V9(4).
+        01 voy  PIC S9(8)V9(4).
+        01 voz  PIC S9(8)V9(4).
+        01 vx   PIC S9(8)V9(4).
+        01 vy   PIC S9(8)V9(4).
+        01 vz   PIC S9(8)V9(4).
+        01 tmin PIC S9(8)V9(4).
+        01 tmax PIC S9(8)V9(4).
+        01 ret  PIC S9(8)V9(4).
+        01 tout PIC S9(8)V9(4).
+        01 nx   PIC S9(8)V9(4).
+        01 ny   PIC S9(8)V9(4).
+        01 nz   PIC S9(8)V9(4).
+
+*>      Combines two spheres (A, B) into one boolean primitive along a
+*>      single ray. op = 'D' carves B out of A (difference), op = 'I'
+*>      keeps only the lens where both overlap (intersection). Union
+*>      needs no combining logic at all - the nearest-hit loop already
+*>      renders two independent, unmarked spheres as their union, so
+*>      this subprogram is only ever called for 'D' and 'I'; an
+*>      unrecognised op just reports a miss.
+PROCEDURE DIVISION USING ax, ay, az, ar, bx, byy, bz, br, op,
+                          vox, voy, voz, vx, vy, vz,
+                          tmin, tmax, ret, tout, nx, ny, nz.
+        MOVE 0.0 TO ret
+        MOVE 0.0 TO tout
+
+*>      Sphere A's own entry/exit roots (same quadratic as
+*>      SPHERE-INTERSECT, split across named intermediates for the
+*>      same compound-COMPUTE reason noted there), skipped outright if
+*>      A's bounding sphere can't be in range.
+        MOVE 'N' TO a-valid
+        CALL 'VSUB' USING ax, ay, az, vox, voy, voz, tmpvx, tmpvy, tmpvz.
+        CALL 'DOT' USING tmpvx, tmpvy, tmpvz, tmpvx, tmpvy, tmpvz, cc.
+        MOVE 'Y' TO a-in-range
+        IF tmax < tmax-cutoff THEN
+           COMPUTE bound = tmax + ar
+           COMPUTE boundsq = bound * bound
+           IF cc > boundsq THEN
+              MOVE 'N' TO a-in-range
+           END-IF
+        END-IF
+        IF a-in-range-yes THEN
+           CALL 'DOT' USING vx, vy, vz, tmpvx, tmpvy, tmpvz, b
+           MULTIPLY +002.000 BY b
+           COMPUTE cc = cc - (ar * ar)
+           COMPUTE b2 = b * b
+           COMPUTE fourac = 4 * a * cc
+           COMPUTE disc = b2 - fourac
+           IF disc >= 0.0 THEN
+              COMPUTE sq = FUNCTION SQRT(disc)
+              COMPUTE negb = 0 - b
+              COMPUTE twoa = 2 * a
+              COMPUTE a-lo = (negb - sq) / twoa
+              COMPUTE a-hi = (negb + sq) / twoa
+              MOVE 'Y' TO a-valid
+           END-IF
+        END-IF
+
+*>      Sphere B's own entry/exit roots, same formula, reusing the same
+*>      scratch fields now that A's results are safely captured.
+        MOVE 'N' TO b-valid
+        CALL 'VSUB' USING bx, byy, bz, vox, voy, voz, tmpvx, tmpvy, tmpvz.
+        CALL 'DOT' USING tmpvx, tmpvy, tmpvz, tmpvx, tmpvy, tmpvz, cc.
+        MOVE 'Y' TO b-in-range
+        IF tmax < tmax-cutoff THEN
+           COMPUTE bound = tmax + br
+           COMPUTE boundsq = bound * bound
+           IF cc > boundsq THEN
+              MOVE 'N' TO b-in-range
+           END-IF
+        END-IF
+        IF b-in-range-yes THEN
+           CALL 'DOT' USING vx, vy, vz, tmpvx, tmpvy, tmpvz, b
+           MULTIPLY +002.000 BY b
+           COMPUTE cc = cc - (br * br)
+           COMPUTE b2 = b * b
+           COMPUTE fourac = 4 * a * cc
+           COMPUTE disc = b2 - fourac
+           IF disc >= 0.0 THEN
+              COMPUTE sq = FUNCTION SQRT(disc)
+              COMPUTE negb = 0 - b
+              COMPUTE twoa = 2 * a
+              COMPUTE b-lo = (negb - sq) / twoa
+              COMPUTE b-hi = (negb + sq) / twoa
+              MOVE 'Y' TO b-valid
+           END-IF
+        END-IF
+
+        IF op = 'D' THEN
+*>         Difference A - B: the nearest surface is either A's own
+*>         entry (if that point isn't already inside B, i.e. B hasn't
+*>         carved this part of A away), or, failing that, the far side
+*>         of B where the ray breaks back out of the carved cavity
+*>         while still inside A.
+           IF a-valid-yes THEN
+              MOVE 'N' TO in-b
+              IF b-valid-yes AND a-lo > b-lo AND a-lo < b-hi THEN
+                 MOVE 'Y' TO in-b
+              END-IF
+              IF NOT in-b-yes AND a-lo >= tmin AND a-lo <= tmax THEN
+                 MOVE 1.0 TO ret
+                 MOVE a-lo TO tout
+                 COMPUTE hitx = vox + (vx * tout)
+                 COMPUTE hity = voy + (vy * tout)
+                 COMPUTE hitz = voz + (vz * tout)
+                 CALL 'VSUB' USING ax, ay, az, hitx, hity, hitz,
+                    nx, ny, nz
+                 CALL 'VNORM' USING nx, ny, nz
+              ELSE
+                 IF b-valid-yes AND b-hi > a-lo AND b-hi <= a-hi AND
+                    b-hi >= tmin AND b-hi <= tmax THEN
+                    MOVE 1.0 TO ret
+                    MOVE b-hi TO tout
+                    COMPUTE hitx = vox + (vx * tout)
+                    COMPUTE hity = voy + (vy * tout)
+                    COMPUTE hitz = voz + (vz * tout)
+*>                  Cavity wall: this is B's own surface, but the
+*>                  material of A - B sits on B's inward side here, so
+*>                  the outward normal of the combined solid is the
+*>                  reverse of B's natural outward normal.
+                    CALL 'VSUB' USING bx, byy, bz, hitx, hity, hitz,
+                       nx, ny, nz
+                    COMPUTE nx = 0 - nx
+                    COMPUTE ny = 0 - ny
+                    COMPUTE nz = 0 - nz
+                    CALL 'VNORM' USING nx, ny, nz
+                 ELSE
+*>                  a-lo was behind tmin (ray origin already inside A,
+*>                  e.g. looking at A - B's inner wall from within A)
+*>                  and there's no B cavity wall ahead either - same
+*>                  near-to-far fallback SPHERE-INTERSECT uses from t0
+*>                  to t1, tried here against A's own exit surface.
+                    MOVE 'N' TO in-b2
+                    IF b-valid-yes AND a-hi > b-lo AND a-hi < b-hi THEN
+                       MOVE 'Y' TO in-b2
+                    END-IF
+                    IF NOT in-b2-yes AND a-hi >= tmin AND
+                       a-hi <= tmax THEN
+                       MOVE 1.0 TO ret
+                       MOVE a-hi TO tout
+                       COMPUTE hitx = vox + (vx * tout)
+                       COMPUTE hity = voy + (vy * tout)
+                       COMPUTE hitz = voz + (vz * tout)
+                       CALL 'VSUB' USING ax, ay, az, hitx, hity, hitz,
+                          nx, ny, nz
+                       CALL 'VNORM' USING nx, ny, nz
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+        END-IF
+
+        IF op = 'I' THEN
+*>         Intersection: only the lens where both spheres overlap is
+*>         solid, so the nearest surface is whichever sphere's entry
+*>         happens later (the one that completes "inside both"),
+*>         provided the two intervals actually overlap at all.
+           IF a-valid-yes AND b-valid-yes THEN
+              IF a-lo >= b-lo THEN
+                 MOVE a-lo TO tout
+                 MOVE 'Y' TO owner-a
+              ELSE
+                 MOVE b-lo TO tout
+                 MOVE 'N' TO owner-a
+              END-IF
+              IF a-hi <= b-hi THEN
+                 MOVE a-hi TO min-hi
+              ELSE
+                 MOVE b-hi TO min-hi
+              END-IF
+              IF tout <= min-hi AND tout >= tmin AND tout <= tmax THEN
+                 MOVE 1.0 TO ret
+                 COMPUTE hitx = vox + (vx * tout)
+                 COMPUTE hity = voy + (vy * tout)
+                 COMPUTE hitz = voz + (vz * tout)
+                 IF owner-is-a THEN
+                    CALL 'VSUB' USING ax, ay, az, hitx, hity, hitz,
+                       nx, ny, nz
+                 ELSE
+                    CALL 'VSUB' USING bx, byy, bz, hitx, hity, hitz,
+                       nx, ny, nz
+                 END-IF
+                 CALL 'VNORM' USING nx, ny, nz
+              ELSE
+*>               Entry candidate is behind tmin (ray origin already
+*>               inside the overlap lens) - same near-to-far fallback
+*>               as the DIFF branch above, tried here against the
+*>               lens's own exit point instead of its entry.
+                 IF tout <= min-hi AND min-hi >= tmin AND
+                    min-hi <= tmax THEN
+                    MOVE 1.0 TO ret
+                    MOVE min-hi TO tout
+                    IF a-hi <= b-hi THEN
+                       MOVE 'Y' TO owner-a
+                    ELSE
+                       MOVE 'N' TO owner-a
+                    END-IF
+                    COMPUTE hitx = vox + (vx * tout)
+                    COMPUTE hity = voy + (vy * tout)
+                    COMPUTE hitz = voz + (vz * tout)
+                    IF owner-is-a THEN
+                       CALL 'VSUB' USING ax, ay, az, hitx, hity, hitz,
+                          nx, ny, nz
+                    ELSE
+                       CALL 'VSUB' USING bx, byy, bz, hitx, hity, hitz,
+                          nx, ny, nz
+                    END-IF
+                    CALL 'VNORM' USING nx, ny, nz
+                 END-IF
+              END-IF
+           END-IF
+        END-IF.
+EXIT PROGRAM.
