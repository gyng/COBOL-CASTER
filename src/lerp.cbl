@@ -0,0 +1,22 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. LERP.
+
+DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01 diff PIC S9(8)V9(4) VALUE IS 0.
+
+        LINKAGE SECTION.
+        01 a0  PIC S9(8)V9(4).
+        01 a1  PIC S9(8)V9(4).
+        01 t   PIC S9(8)V9(6).
+        01 ret PIC S9(8)V9(4).
+
+*>      Linear interpolation between a0 and a1 at fraction t (0 at a0,
+*>      1 at a1) - used by the camera fly-through to blend each of a
+*>      keyframe pair's seven fields the same way, instead of repeating
+*>      the same three-line COMPUTE seven times in main.cbl.
+PROCEDURE DIVISION USING a0, a1, t, ret.
+        COMPUTE diff = a1 - a0
+        COMPUTE diff = diff * t
+        COMPUTE ret = a0 + diff.
+EXIT PROGRAM.
