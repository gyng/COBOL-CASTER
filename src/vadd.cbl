@@ -2,19 +2,31 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. VADD.
 
 DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01 tmpx PIC S9(13)V9(4) VALUE IS 0.
+        01 tmpy PIC S9(13)V9(4) VALUE IS 0.
+        01 tmpz PIC S9(13)V9(4) VALUE IS 0.
+
         LINKAGE SECTION.
-        01 v1x  PIC S9(8)V9(2).
-        01 v1y  PIC S9(8)V9(2).
-        01 v1z  PIC S9(8)V9(2).
-        01 v2x  PIC S9(8)V9(2).
-        01 v2y  PIC S9(8)V9(2).
-        01 v2z  PIC S9(8)V9(2).
-        01 retx PIC S9(8)V9(2).
-        01 rety PIC S9(8)V9(2).
-        01 retz PIC S9(8)V9(2).
+        01 v1x  PIC S9(8)V9(4).
+        01 v1y  PIC S9(8)V9(4).
+        01 v1z  PIC S9(8)V9(4).
+        01 v2x  PIC S9(8)V9(4).
+        01 v2y  PIC S9(8)V9(4).
+        01 v2z  PIC S9(8)V9(4).
+        01 retx PIC S9(8)V9(4).
+        01 rety PIC S9(8)V9(4).
+        01 retz PIC S9(8)V9(4).
 
+*>      Same overflow headroom as VNORM - far-apart orbit/fly-through
+*>      coordinates summed together are carried through an S9(13)
+*>      intermediate before narrowing back into the S9(8) return
+*>      fields.
 PROCEDURE DIVISION USING v1x, v1y, v1z, v2x, v2y, v2z, retx, rety, retz.
-        ADD v1x TO v2x GIVING retx.
-        ADD v1y TO v2y GIVING rety.
-        ADD v1z TO v2z GIVING retz.
+        ADD v1x, v2x GIVING tmpx.
+        ADD v1y, v2y GIVING tmpy.
+        ADD v1z, v2z GIVING tmpz.
+        MOVE tmpx TO retx.
+        MOVE tmpy TO rety.
+        MOVE tmpz TO retz.
 EXIT PROGRAM.
