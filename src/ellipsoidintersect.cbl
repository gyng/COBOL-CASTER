@@ -0,0 +1,129 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ELLIPSOID-INTERSECT.
+
+DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01 a      PIC S9(8)V9(4) VALUE IS 0.
+        01 b      PIC S9(8)V9(4) VALUE IS 0.
+        01 cc     PIC S9(8)V9(4) VALUE IS 0.
+        01 disc   PIC S9(8)V9(4) VALUE IS 0.
+        01 sq     PIC S9(8)V9(4) VALUE IS 0.
+        01 t0     PIC S9(8)V9(4) VALUE IS 0.
+        01 t1     PIC S9(8)V9(4) VALUE IS 0.
+        01 b2     PIC S9(8)V9(4) VALUE IS 0.
+        01 fourac PIC S9(8)V9(4) VALUE IS 0.
+        01 twoa   PIC S9(8)V9(4) VALUE IS 0.
+        01 negb   PIC S9(8)V9(4) VALUE IS 0.
+        01 ocx    PIC S9(8)V9(4) VALUE IS 0.
+        01 ocy    PIC S9(8)V9(4) VALUE IS 0.
+        01 ocz    PIC S9(8)V9(4) VALUE IS 0.
+        01 rx2    PIC S9(8)V9(4) VALUE IS 0.
+        01 ry2    PIC S9(8)V9(4) VALUE IS 0.
+        01 rz2    PIC S9(8)V9(4) VALUE IS 0.
+        01 ax     PIC S9(8)V9(4) VALUE IS 0.
+        01 ay     PIC S9(8)V9(4) VALUE IS 0.
+        01 az     PIC S9(8)V9(4) VALUE IS 0.
+        01 bxt     PIC S9(8)V9(4) VALUE IS 0.
+        01 byt     PIC S9(8)V9(4) VALUE IS 0.
+        01 bzt     PIC S9(8)V9(4) VALUE IS 0.
+        01 cx     PIC S9(8)V9(4) VALUE IS 0.
+        01 cy     PIC S9(8)V9(4) VALUE IS 0.
+        01 cz     PIC S9(8)V9(4) VALUE IS 0.
+        01 hitx   PIC S9(8)V9(4) VALUE IS 0.
+        01 hity   PIC S9(8)V9(4) VALUE IS 0.
+        01 hitz   PIC S9(8)V9(4) VALUE IS 0.
+
+        LINKAGE SECTION.
+        01 ex   PIC S9(8)V9(4).
+        01 ey   PIC S9(8)V9(4).
+        01 ez   PIC S9(8)V9(4).
+        01 erx  PIC S9(8)V9(4).
+        01 ery  PIC S9(8)V9(4).
+        01 erz  PIC S9(8)V9(4).
+        01 vox  PIC S9(8)V9(4).
+        01 voy  PIC S9(8)V9(4).
+        01 voz  PIC S9(8)V9(4).
+        01 vx   PIC S9(8)V9(4).
+        01 vy   PIC S9(8)V9(4).
+        01 vz   PIC S9(8)V9(4).
+        01 tmin PIC S9(8)V9(4).
+        01 tmax PIC S9(8)V9(4).
+        01 ret  PIC S9(8)V9(4).
+        01 tout PIC S9(8)V9(4).
+        01 nx   PIC S9(8)V9(4).
+        01 ny   PIC S9(8)V9(4).
+        01 nz   PIC S9(8)V9(4).
+
+*>      Ellipsoid centred at (ex,ey,ez) with independent per-axis radii
+*>      (erx,ery,erz) - the same quadratic SPHERE-INTERSECT solves,
+*>      but with every term divided through by the radius along its
+*>      own axis instead of a single shared r, which is exactly what
+*>      turns the sphere's x^2+y^2+z^2=r^2 into an ellipsoid's
+*>      (x/rx)^2+(y/ry)^2+(z/rz)^2=1. A uniform erx=ery=erz reduces
+*>      this algebraically back to SPHERE-INTERSECT's own formula.
+PROCEDURE DIVISION USING ex, ey, ez, erx, ery, erz,
+                          vox, voy, voz, vx, vy, vz,
+                          tmin, tmax, ret, tout, nx, ny, nz.
+        MOVE 0.0 TO ret
+        MOVE 0.0 TO tout
+        COMPUTE rx2 = erx * erx
+        COMPUTE ry2 = ery * ery
+        COMPUTE rz2 = erz * erz
+
+        CALL 'VSUB' USING ex, ey, ez, vox, voy, voz, ocx, ocy, ocz.
+
+*>      Each per-axis term is computed into its own named field and
+*>      only summed afterwards - a single COMPUTE piling up several
+*>      parenthesized division terms at once has tripped up this
+*>      compiler's expression evaluator before.
+        COMPUTE ax = vx * vx / rx2
+        COMPUTE ay = vy * vy / ry2
+        COMPUTE az = vz * vz / rz2
+        COMPUTE a = ax + ay + az
+
+        COMPUTE bxt = ocx * vx / rx2
+        COMPUTE byt = ocy * vy / ry2
+        COMPUTE bzt = ocz * vz / rz2
+        COMPUTE b = bxt + byt + bzt
+        MULTIPLY +002.000 BY b
+
+        COMPUTE cx = ocx * ocx / rx2
+        COMPUTE cy = ocy * ocy / ry2
+        COMPUTE cz = ocz * ocz / rz2
+        COMPUTE cc = cx + cy + cz - 1.00
+
+        COMPUTE b2 = b * b
+        COMPUTE fourac = 4 * a * cc
+        COMPUTE disc = b2 - fourac
+
+        IF disc >= 0.0 THEN
+           COMPUTE sq = FUNCTION SQRT(disc)
+           COMPUTE negb = 0 - b
+           COMPUTE twoa = 2 * a
+           COMPUTE t0 = (negb - sq) / twoa
+           COMPUTE t1 = (negb + sq) / twoa
+*>         t0 is always the nearer root (sq >= 0); only fall back to
+*>         the farther one if the near one is out of [tmin, tmax].
+           IF t0 >= tmin AND t0 <= tmax THEN
+              MOVE 1.0 TO ret
+              MOVE t0 TO tout
+           ELSE IF t1 >= tmin AND t1 <= tmax THEN
+              MOVE 1.0 TO ret
+              MOVE t1 TO tout
+           END-IF
+        END-IF
+
+*>      Surface normal is the gradient of (x/rx)^2+(y/ry)^2+(z/rz)^2 at
+*>      the hit point, i.e. the hit offset from centre divided through
+*>      by the radius squared on each axis, then normalised same as
+*>      any other surface normal in this codebase.
+        IF ret > 0.1 THEN
+           COMPUTE hitx = vox + (vx * tout)
+           COMPUTE hity = voy + (vy * tout)
+           COMPUTE hitz = voz + (vz * tout)
+           COMPUTE nx = (hitx - ex) / rx2
+           COMPUTE ny = (hity - ey) / ry2
+           COMPUTE nz = (hitz - ez) / rz2
+           CALL 'VNORM' USING nx, ny, nz
+        END-IF.
+EXIT PROGRAM.
