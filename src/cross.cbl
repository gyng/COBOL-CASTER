@@ -2,19 +2,34 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. VCROSS.
 
 DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01 p1 PIC S9(13)V9(4) VALUE IS 0.
+        01 p2 PIC S9(13)V9(4) VALUE IS 0.
+
         LINKAGE SECTION.
-        01 v1x  PIC S9(8)V9(2).
-        01 v1y  PIC S9(8)V9(2).
-        01 v1z  PIC S9(8)V9(2).
-        01 v2x  PIC S9(8)V9(2).
-        01 v2y  PIC S9(8)V9(2).
-        01 v2z  PIC S9(8)V9(2).
-        01 retx PIC S9(8)V9(2).
-        01 rety PIC S9(8)V9(2).
-        01 retz PIC S9(8)V9(2).
+        01 v1x  PIC S9(8)V9(4).
+        01 v1y  PIC S9(8)V9(4).
+        01 v1z  PIC S9(8)V9(4).
+        01 v2x  PIC S9(8)V9(4).
+        01 v2y  PIC S9(8)V9(4).
+        01 v2z  PIC S9(8)V9(4).
+        01 retx PIC S9(8)V9(4).
+        01 rety PIC S9(8)V9(4).
+        01 retz PIC S9(8)V9(4).
 
+*>      Each component's two products go into the same overflow
+*>      headroom VNORM uses before the subtraction narrows them back
+*>      down, so a big scene's far-apart vectors don't overflow mid
+*>      calculation the way a straight COMPUTE into an S9(8) field
+*>      could.
 PROCEDURE DIVISION USING v1x, v1y, v1z, v2x, v2y, v2z, retx, rety, retz.
-        COMPUTE retx = (v1y * v2z) - (v1z * v2y).
-        COMPUTE rety = (v1z * v2x) - (v1x * v2z).
-        COMPUTE retz = (v1x * v2y) - (v1y * v2x).
+        MULTIPLY v1y BY v2z GIVING p1.
+        MULTIPLY v1z BY v2y GIVING p2.
+        SUBTRACT p2 FROM p1 GIVING retx.
+        MULTIPLY v1z BY v2x GIVING p1.
+        MULTIPLY v1x BY v2z GIVING p2.
+        SUBTRACT p2 FROM p1 GIVING rety.
+        MULTIPLY v1x BY v2y GIVING p1.
+        MULTIPLY v1y BY v2x GIVING p2.
+        SUBTRACT p2 FROM p1 GIVING retz.
 EXIT PROGRAM.
