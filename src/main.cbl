@@ -1,43 +1,1997 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. COBOLRAYCASTER.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SCENE-FILE ASSIGN TO "SCENEDAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS scene-file-status.
+    SELECT CAMERA-FILE ASSIGN TO "CAMERADAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS camera-file-status.
+    SELECT CAMKEY-FILE ASSIGN TO "CAMKEYS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS camkey-file-status.
+    SELECT PPM-FILE ASSIGN TO DYNAMIC ppm-fname
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ppm-file-status.
+    SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS audit-file-status.
+    SELECT CKPT-FILE ASSIGN TO "RENDCKPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ckpt-file-status.
+    SELECT BASELINE-FILE ASSIGN TO "RENDBASE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS baseline-file-status.
+    SELECT SYSOUT-FILE ASSIGN TO DYNAMIC sysout-fname
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS sysout-file-status.
+    SELECT LIGHT-FILE ASSIGN TO "LIGHTDAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS light-file-status.
+
 DATA DIVISION.
+        FILE SECTION.
+        FD SCENE-FILE.
+        01 scene-rec PIC X(80).
+        FD CAMERA-FILE.
+        01 camera-rec PIC X(80).
+        FD CAMKEY-FILE.
+        01 camkey-rec PIC X(80).
+        FD PPM-FILE.
+        01 ppm-rec PIC X(20).
+        FD AUDIT-FILE.
+        01 audit-rec PIC X(120).
+        FD CKPT-FILE.
+        01 ckpt-rec PIC X(20).
+        FD BASELINE-FILE.
+        01 base-rec PIC X(20).
+        FD SYSOUT-FILE.
+        01 sysout-rec PIC X(200).
+        FD LIGHT-FILE.
+        01 light-rec PIC X(80).
+
         WORKING-STORAGE SECTION.
+        01 scene-file-status PIC X(2) VALUE '00'.
+        01 scene-eof PIC X(1) VALUE 'N'.
+           88 scene-eof-yes VALUE 'Y'.
+        01 scene-kind PIC X(10).
+        01 scene-tok1 PIC X(16).
+        01 scene-tok2 PIC X(16).
+        01 scene-tok3 PIC X(16).
+        01 scene-tok4 PIC X(16).
+        01 scene-tok5 PIC X(16).
+*>      A CSG line tags two already-loaded sphere slots rather than
+*>      using up a slot of its own, so the scene-load loop can't just
+*>      stop reading once num-spheres hits its ceiling - scene-lines
+*>      is a separate, generous line-count safety valve instead.
+        01 scene-lines PIC S9(4) COMP VALUE IS 0.
+        01 csg-slot-a PIC S9(4) COMP VALUE IS 0.
+        01 csg-slot-b PIC S9(4) COMP VALUE IS 0.
+        01 camera-file-status PIC X(2) VALUE '00'.
+        01 camera-tok1 PIC X(16).
+        01 camera-tok2 PIC X(16).
+        01 camera-tok3 PIC X(16).
+        01 camera-tok4 PIC X(16).
+        01 camera-tok5 PIC X(16).
+        01 camera-tok6 PIC X(16).
+        01 camera-tok7 PIC X(16).
+        01 camera-tok8 PIC X(16).
+        01 light-file-status PIC X(2) VALUE '00'.
+        01 light-tok1 PIC X(16).
+        01 light-tok2 PIC X(16).
+        01 light-tok3 PIC X(16).
+        01 light-tok4 PIC X(16).
+*>      Camera position, look-at point and field of view, given the
+*>      same defaults camera.cbl used to hardcode; CAMERADAT overrides
+*>      them slot by slot when present, same convention as SCENEDAT.
+        01 cam-cx   PIC S9(8)V9(4) VALUE IS 2.
+        01 cam-cy   PIC S9(8)V9(4) VALUE IS 0.
+        01 cam-cz   PIC S9(8)V9(4) VALUE IS 0.
+        01 cam-clax PIC S9(8)V9(4) VALUE IS 0.
+        01 cam-clay PIC S9(8)V9(4) VALUE IS 0.
+        01 cam-claz PIC S9(8)V9(4) VALUE IS 0.
+        01 cam-fov  PIC S9(8)V9(4) VALUE IS 0.79.
+        01 cam-roll PIC S9(8)V9(4) VALUE IS 0.
+        01 camkey-file-status PIC X(2) VALUE '00'.
+        01 camkey-eof PIC X(1) VALUE 'N'.
+           88 camkey-eof-yes VALUE 'Y'.
+        01 camkey-tok1 PIC X(16).
+        01 camkey-tok2 PIC X(16).
+        01 camkey-tok3 PIC X(16).
+        01 camkey-tok4 PIC X(16).
+        01 camkey-tok5 PIC X(16).
+        01 camkey-tok6 PIC X(16).
+        01 camkey-tok7 PIC X(16).
+*>      Fly-through keyframes, one camera shot per line in the same
+*>      "cx cy cz clax clay claz fov" layout CAMERADAT uses for its
+*>      single shot. With two or more keyframes present, the frame
+*>      loop below blends linearly along the path instead of orbiting.
+        01 keyframes.
+           02 keyframe OCCURS 20 TIMES.
+              03 kf-cx   PIC S9(8)V9(4).
+              03 kf-cy   PIC S9(8)V9(4).
+              03 kf-cz   PIC S9(8)V9(4).
+              03 kf-clax PIC S9(8)V9(4).
+              03 kf-clay PIC S9(8)V9(4).
+              03 kf-claz PIC S9(8)V9(4).
+              03 kf-fov  PIC S9(8)V9(4).
+        01 num-keyframes PIC S9(4) COMP VALUE IS 0.
+        01 fly-mode PIC X(1) VALUE 'N'.
+           88 fly-mode-on VALUE 'Y'.
+        01 fly-t-scaled PIC S9(8)V9(6) VALUE IS 0.
+        01 fly-seg-idx  PIC S9(4) COMP VALUE IS 0.
+        01 fly-seg-t    PIC S9(8)V9(6) VALUE IS 0.
+        01 fly-denom    PIC S9(4) COMP VALUE IS 0.
+        01 fly-k0       PIC S9(4) COMP VALUE IS 0.
+        01 fly-k1       PIC S9(4) COMP VALUE IS 0.
+        01 fly-nseg     PIC S9(4) COMP VALUE IS 0.
+*>      max-spheres is the hard compile-time ceiling OCCURS DEPENDING
+*>      ON needs; num-spheres is the actual, scene-driven count within
+*>      it, and has to be declared ahead of the table it governs.
+        01 max-spheres  PIC S9(4) COMP VALUE IS 32.
+        01 num-spheres PIC S9(4) COMP VALUE IS 4.
         01 spheres.
-           02 sphere PIC S9(8)V9(2) OCCURS 4 TIMES.
-        01 cvox  PIC S9(8)V9(2).
-        01 cvoy  PIC S9(8)V9(2).
-        01 cvoz  PIC S9(8)V9(2).
-        01 cvx   PIC S9(8)V9(2).
-        01 cvy   PIC S9(8)V9(2).
-        01 cvz   PIC S9(8)V9(2).
-        01 ret   PIC S9(8)V9(2) VALUE IS 0.
-        01 x     PIC S9(8)V9(2) VALUE IS 0.
-        01 y     PIC S9(8)V9(2) VALUE IS 0.
-        01 w     PIC S9(8)V9(2) VALUE IS 80.
-        01 h     PIC S9(8)V9(2) VALUE IS 20.
+           02 sphere OCCURS 1 TO 32 TIMES DEPENDING ON num-spheres.
+              03 sx PIC S9(8)V9(4).
+              03 sy PIC S9(8)V9(4).
+              03 sz PIC S9(8)V9(4).
+              03 sr PIC S9(8)V9(4).
+*>            Material/color code: R/G/B/Y/C/M/W, mapped onto an ANSI
+*>            color when color mode is active; 'W' (white) if unset.
+              03 scolor PIC X(1) VALUE IS 'W'.
+*>            CSG: scsg-op is 'D' (difference) or 'I' (intersection)
+*>            when this slot is the A-operand of a combined primitive
+*>            paired with slot scsg-with; space means an ordinary,
+*>            independent sphere. sabsorbed marks a B-operand slot -
+*>            its geometry only shows up through its partner's CSG
+*>            call, so the per-object loops skip it outright rather
+*>            than also rendering it as a second, unrelated sphere.
+              03 scsg-op PIC X(1) VALUE IS SPACE.
+              03 scsg-with PIC S9(4) COMP VALUE IS 0.
+              03 sabsorbed PIC X(1) VALUE IS 'N'.
+                 88 sabsorbed-yes VALUE 'Y'.
+        01 si     PIC S9(4) COMP.
+        01 csg-partner PIC S9(4) COMP VALUE IS 0.
+        01 ground.
+           02 gpx PIC S9(8)V9(4) VALUE IS 0.
+           02 gpy PIC S9(8)V9(4) VALUE IS 0.
+           02 gpz PIC S9(8)V9(4) VALUE IS -1.00.
+           02 gnx PIC S9(8)V9(4) VALUE IS 0.
+           02 gny PIC S9(8)V9(4) VALUE IS 0.
+           02 gnz PIC S9(8)V9(4) VALUE IS 1.00.
+           02 gcolor PIC X(1) VALUE IS 'G'.
+        01 box.
+           02 bx0 PIC S9(8)V9(4) VALUE IS 1.60.
+           02 by0 PIC S9(8)V9(4) VALUE IS -4.20.
+           02 bz0 PIC S9(8)V9(4) VALUE IS -1.00.
+           02 bx1 PIC S9(8)V9(4) VALUE IS 3.20.
+           02 by1 PIC S9(8)V9(4) VALUE IS -2.80.
+           02 bz1 PIC S9(8)V9(4) VALUE IS 0.60.
+           02 bcolor PIC X(1) VALUE IS 'Y'.
+        01 cyl.
+           02 clx  PIC S9(8)V9(4) VALUE IS -3.00.
+           02 cly  PIC S9(8)V9(4) VALUE IS 0.00.
+           02 clz0 PIC S9(8)V9(4) VALUE IS -1.00.
+           02 clz1 PIC S9(8)V9(4) VALUE IS 1.50.
+           02 clr  PIC S9(8)V9(4) VALUE IS 0.70.
+           02 ccolor PIC X(1) VALUE IS 'C'.
+*>      Ellipsoid: same fixed-singleton pattern as the ground plane,
+*>      box, and cylinder above rather than the SCENEDAT-driven sphere
+*>      table, since SCENEDAT has no ellipsoid record kind (yet) and
+*>      every scene rendered so far only ever wants the one egg/capsule
+*>      shape stretched along an axis.
+        01 ellip.
+           02 eex  PIC S9(8)V9(4) VALUE IS -1.80.
+           02 eey  PIC S9(8)V9(4) VALUE IS 3.60.
+           02 eez  PIC S9(8)V9(4) VALUE IS -0.30.
+           02 eerx PIC S9(8)V9(4) VALUE IS 0.50.
+           02 eery PIC S9(8)V9(4) VALUE IS 0.90.
+           02 eerz PIC S9(8)V9(4) VALUE IS 0.50.
+           02 ecolor PIC X(1) VALUE IS 'M'.
+        01 cvox  PIC S9(8)V9(4).
+        01 cvoy  PIC S9(8)V9(4).
+        01 cvoz  PIC S9(8)V9(4).
+        01 cvx   PIC S9(8)V9(4).
+        01 cvy   PIC S9(8)V9(4).
+        01 cvz   PIC S9(8)V9(4).
+        01 ret   PIC S9(8)V9(4) VALUE IS 0.
+        01 ray-tmin PIC S9(8)V9(4) VALUE IS 0.01.
+        01 ray-tmax PIC S9(8)V9(4) VALUE IS 99999999.99.
+        01 tout  PIC S9(8)V9(4) VALUE IS 0.
+        01 best-t  PIC S9(8)V9(4) VALUE IS 0.
+        01 best-si PIC S9(4) COMP VALUE IS 0.
+        01 best-kind PIC 9(1) COMP VALUE IS 0.
+        01 any-hit PIC S9(8)V9(4) VALUE IS 0.
+        01 hnx   PIC S9(8)V9(4) VALUE IS 0.
+        01 hny   PIC S9(8)V9(4) VALUE IS 0.
+        01 hnz   PIC S9(8)V9(4) VALUE IS 0.
+        01 best-nx PIC S9(8)V9(4) VALUE IS 0.
+        01 best-ny PIC S9(8)V9(4) VALUE IS 0.
+        01 best-nz PIC S9(8)V9(4) VALUE IS 0.
+        01 best-color PIC X(1) VALUE IS 'W'.
+*>      Fixed key light, up and to the camera's left; normalised once
+*>      at start-up rather than every pixel. This is the "sun"
+*>      direction - a directional light has no position to speak of,
+*>      only a direction everything is lit from in parallel, so this
+*>      triple is still what LIGHT-MODE 'S' (the default, matching the
+*>      light this program has always rendered with) uses directly.
+        01 light-x PIC S9(8)V9(4) VALUE IS -0.40.
+        01 light-y PIC S9(8)V9(4) VALUE IS -0.40.
+        01 light-z PIC S9(8)V9(4) VALUE IS 0.80.
+*>      Point light: LIGHT-MODE 'P' instead aims every surface point at
+*>      a fixed position in world space, so the per-pixel light
+*>      direction (and the shadow ray's reach) both depend on where
+*>      the hit point itself is, not just a constant direction. LIGHTDAT
+*>      selects between the two; with no LIGHTDAT present the sun
+*>      direction above is used exactly as it always was.
+        01 light-mode PIC X(1) VALUE IS 'S'.
+           88 light-mode-point VALUE 'P'.
+        01 light-px  PIC S9(8)V9(4) VALUE IS 0.
+        01 light-py  PIC S9(8)V9(4) VALUE IS 0.
+        01 light-pz  PIC S9(8)V9(4) VALUE IS 0.
+        01 ldx       PIC S9(8)V9(4) VALUE IS 0.
+        01 ldy       PIC S9(8)V9(4) VALUE IS 0.
+        01 ldz       PIC S9(8)V9(4) VALUE IS 0.
+        01 ld-dist   PIC S9(8)V9(4) VALUE IS 99999999.99.
+        01 ld-distsq PIC S9(8)V9(4) VALUE IS 0.
+        01 shade   PIC S9(8)V9(4) VALUE IS 0.
+*>      Sky gradient for a miss: darker near the horizon, lighter
+*>      toward the zenith, sampled from the ray direction's own
+*>      vertical (z) component rather than painting every miss the
+*>      same flat dimmest ramp character.
+        01 sky-lo  PIC S9(8)V9(4) VALUE IS 0.05.
+        01 sky-hi  PIC S9(8)V9(4) VALUE IS 0.35.
+        01 sky-t   PIC S9(8)V9(4) VALUE IS 0.
+        01 sky-span PIC S9(8)V9(4) VALUE IS 0.
+        01 ramp    PIC X(10) VALUE " .:-=+*#%@".
+        01 ramp-idx PIC 9(2) COMP VALUE IS 1.
+        01 hpx    PIC S9(8)V9(4) VALUE IS 0.
+        01 hpy    PIC S9(8)V9(4) VALUE IS 0.
+        01 hpz    PIC S9(8)V9(4) VALUE IS 0.
+        01 shox   PIC S9(8)V9(4) VALUE IS 0.
+        01 shoy   PIC S9(8)V9(4) VALUE IS 0.
+        01 shoz   PIC S9(8)V9(4) VALUE IS 0.
+        01 shadow-eps  PIC S9(8)V9(4) VALUE IS 0.01.
+        01 shadow-tmax PIC S9(8)V9(4) VALUE IS 99999999.99.
+        01 in-shadow   PIC S9(8)V9(4) VALUE IS 0.
+        01 shadow-factor PIC S9(8)V9(4) VALUE IS 0.15.
+        01 rdot   PIC S9(8)V9(4) VALUE IS 0.
+        01 rdx    PIC S9(8)V9(4) VALUE IS 0.
+        01 rdy    PIC S9(8)V9(4) VALUE IS 0.
+        01 rdz    PIC S9(8)V9(4) VALUE IS 0.
+        01 rox    PIC S9(8)V9(4) VALUE IS 0.
+        01 roy    PIC S9(8)V9(4) VALUE IS 0.
+        01 roz    PIC S9(8)V9(4) VALUE IS 0.
+        01 refl-t   PIC S9(8)V9(4) VALUE IS 0.
+        01 refl-si  PIC S9(4) COMP VALUE IS 0.
+        01 refl-nx  PIC S9(8)V9(4) VALUE IS 0.
+        01 refl-ny  PIC S9(8)V9(4) VALUE IS 0.
+        01 refl-nz  PIC S9(8)V9(4) VALUE IS 0.
+        01 refl-shade PIC S9(8)V9(4) VALUE IS 0.
+        01 mirror-mix PIC S9(8)V9(4) VALUE IS 0.45.
+*>      Checkerboard shading: the hit point's own x/y world coordinates
+*>      (the ground plane's horizontal axes) are bucketed into
+*>      chk-tile-sized cells; a cell whose bucket indices sum to an odd
+*>      number gets darkened, giving any hit surface a two-tone
+*>      procedural pattern instead of a uniform shade.
+        01 chk-tile  PIC S9(8)V9(4) VALUE IS 1.00.
+        01 chk-ix    PIC S9(8) COMP VALUE IS 0.
+        01 chk-iy    PIC S9(8) COMP VALUE IS 0.
+        01 chk-sum   PIC S9(8) COMP VALUE IS 0.
+        01 chk-mod   PIC S9(8) COMP VALUE IS 0.
+        01 chk-dark  PIC S9(8)V9(4) VALUE IS 0.80.
+        01 x     PIC S9(8)V9(4) VALUE IS 0.
+        01 y     PIC S9(8)V9(4) VALUE IS 0.
+        01 w     PIC S9(8)V9(4) VALUE IS 80.
+        01 h     PIC S9(8)V9(4) VALUE IS 20.
+*>      Resolution PARM, "width height [COLOR] [AAn] [FRAMESn]", e.g.
+*>      "120 40 COLOR AA3 FRAMES8"; any trailing token left off keeps
+*>      its default (80x20, monochrome, no supersampling, one frame).
+*>      COLOR, AAn and FRAMESn can appear in any order after the
+*>      resolution.
+        01 res-parm PIC X(80).
+        01 res-w    PIC X(16).
+        01 res-h    PIC X(16).
+        01 res-tok3 PIC X(16).
+        01 res-tok4 PIC X(16).
+        01 res-tok5 PIC X(16).
+*>      Antialiasing: an NxN grid of evenly-spaced sub-ray offsets is
+*>      cast per pixel and the resulting shades averaged, smoothing
+*>      the jagged edges a single ray per pixel leaves on curved
+*>      surfaces. aa-grid = 1 (the default) is a plain single ray.
+        01 aa-grid   PIC 9(2) COMP VALUE IS 1.
+        01 aa-tok    PIC X(14).
+        01 aa-sx     PIC S9(4) COMP.
+        01 aa-sy     PIC S9(4) COMP.
+        01 aa-subx   PIC S9(8)V9(4).
+        01 aa-suby   PIC S9(8)V9(4).
+        01 aa-step   PIC S9(8)V9(4).
+        01 aa-count  PIC S9(4) COMP VALUE IS 1.
+        01 aa-hits   PIC S9(4) COMP.
+        01 aa-shade-sum PIC S9(8)V9(4).
+        01 pix-color PIC X(1) VALUE IS 'W'.
+        01 aa-offx   PIC S9(8)V9(4).
+        01 aa-offy   PIC S9(8)V9(4).
+*>      ANSI color terminal mode: each glyph is wrapped in a color
+*>      escape driven by the hit object's material code instead of
+*>      always rendering plain text.
+        01 color-mode PIC X(1) VALUE IS 'N'.
+           88 color-mode-on VALUE 'Y'.
+*>      Orthographic projection: parallel rays instead of a perspective
+*>      frustum, selected with the ORTHO PARM token. cam-fov doubles as
+*>      the orthographic half-width in world units when active.
+        01 ortho-mode PIC X(1) VALUE IS 'N'.
+           88 ortho-mode-on VALUE 'Y'.
+*>      Three-pane orthographic multi-view: the MULTIVIEW PARM token
+*>      splits the canvas into front/top/side panes laid out side by
+*>      side, like a CAD drafting sheet, instead of one camera's shot.
+*>      It forces orthographic mode - a perspective three-view sheet
+*>      wouldn't line up the way a drafting sheet is meant to - and
+*>      overrides any CAMERADAT/orbit/fly-through camera for the
+*>      duration of the render, since each pane needs its own fixed
+*>      shot.
+        01 multiview-mode PIC X(1) VALUE IS 'N'.
+           88 multiview-mode-on VALUE 'Y'.
+        01 mv-pane-w   PIC S9(8)V9(4) VALUE IS 0.
+        01 mv-pane-idx PIC S9(4) COMP VALUE IS 0.
+        01 mv-render-x PIC S9(8)V9(4) VALUE IS 0.
+        01 mv-render-w PIC S9(8)V9(4) VALUE IS 0.
+*>      Front (looking down the Y axis) and side (looking down the X
+*>      axis) both sit square in the horizontal plane, so their right
+*>      vector is naturally unit length and a half-width of 6 world
+*>      units frames the default scene comfortably. Top (looking
+*>      straight down) can't sit exactly on the Z axis - forward would
+*>      be parallel to the fixed world up vector and the right-vector
+*>      cross product in GET-CAM-RAY-DIR would degenerate to zero - so
+*>      it sits at a 45-degree elevation instead, which still reads as
+*>      a plan view for layout purposes once VNORM brings the right
+*>      vector back to unit length.
+        01 mv-front-cx PIC S9(8)V9(4) VALUE IS 0.
+        01 mv-front-cy PIC S9(8)V9(4) VALUE IS -8.
+        01 mv-front-cz PIC S9(8)V9(4) VALUE IS 0.
+        01 mv-top-cx   PIC S9(8)V9(4) VALUE IS 0.
+        01 mv-top-cy   PIC S9(8)V9(4) VALUE IS -6.
+        01 mv-top-cz   PIC S9(8)V9(4) VALUE IS 6.
+        01 mv-side-cx  PIC S9(8)V9(4) VALUE IS 8.
+        01 mv-side-cy  PIC S9(8)V9(4) VALUE IS 0.
+        01 mv-side-cz  PIC S9(8)V9(4) VALUE IS 0.
+        01 mv-halfw    PIC S9(8)V9(4) VALUE IS 6.
+*>      Depth of field: each antialiasing sub-sample's ray origin is
+*>      additionally jittered within a small aperture square around
+*>      the lens (a square, not a true disk - there is no random-
+*>      number source in this dialect to dither a circle evenly, and
+*>      an evenly-spaced grid covers a square cleanly the way it
+*>      already does for antialiasing) before being re-aimed at the
+*>      same point on the focal plane the undisturbed ray hit, so only
+*>      things away from that plane blur. dof-grid = 1 (DOF off, the
+*>      default, or forced off under ORTHO/MULTIVIEW, which have no
+*>      real lens to defocus) collapses every offset below to exactly
+*>      zero, leaving the un-jittered ray exactly as GET-CAM-RAY-DIR
+*>      returned it.
+        01 dof-mode        PIC X(1) VALUE IS 'N'.
+           88 dof-mode-on VALUE 'Y'.
+        01 dof-aperture     PIC S9(8)V9(4) VALUE IS 0.
+        01 dof-tok          PIC X(13).
+*>      Focal distance defaults to the camera's own distance to its
+*>      look-at point each frame - whatever the shot is aimed at comes
+*>      out sharp - unless FOCUSn.nn overrides it.
+        01 dof-focus        PIC S9(8)V9(4) VALUE IS 0.
+        01 dof-focus-given  PIC X(1) VALUE IS 'N'.
+           88 dof-focus-given-yes VALUE 'Y'.
+        01 focus-tok        PIC X(11).
+        01 dof-grid         PIC 9(2) COMP VALUE IS 1.
+        01 dof-count        PIC S9(4) COMP VALUE IS 1.
+        01 dof-sx           PIC S9(4) COMP.
+        01 dof-sy           PIC S9(4) COMP.
+        01 dof-step         PIC S9(8)V9(4) VALUE IS 0.
+        01 dof-offu         PIC S9(8)V9(4) VALUE IS 0.
+        01 dof-offv         PIC S9(8)V9(4) VALUE IS 0.
+        01 dof-focusx       PIC S9(8)V9(4) VALUE IS 0.
+        01 dof-focusy       PIC S9(8)V9(4) VALUE IS 0.
+        01 dof-focusz       PIC S9(8)V9(4) VALUE IS 0.
+        01 dof-distsq       PIC S9(8)V9(4) VALUE IS 0.
+        01 dof-rightx       PIC S9(8)V9(4) VALUE IS 0.
+        01 dof-righty       PIC S9(8)V9(4) VALUE IS 0.
+        01 dof-rightz       PIC S9(8)V9(4) VALUE IS 0.
+        01 dof-upx          PIC S9(8)V9(4) VALUE IS 0.
+        01 dof-upy          PIC S9(8)V9(4) VALUE IS 0.
+        01 dof-upz          PIC S9(8)V9(4) VALUE IS 0.
+        01 dof-ox           PIC S9(8)V9(4) VALUE IS 0.
+        01 dof-oy           PIC S9(8)V9(4) VALUE IS 0.
+        01 dof-oz           PIC S9(8)V9(4) VALUE IS 0.
+*>      SYSOUT spool mode: the SYSOUT PARM token routes the same plain-
+*>      text glyphs normally streamed to the console, one row at a
+*>      time, into a LINE SEQUENTIAL dataset instead - this repo has no
+*>      job control of its own to route a step's output to a print
+*>      spool, so the program writes the spooled dataset itself, the
+*>      same reconciliation already used for AUDITLOG. ANSI color
+*>      escapes never go into the spooled copy even if COLOR is also
+*>      requested - a print spool has no terminal to interpret them.
+        01 sysout-mode      PIC X(1) VALUE IS 'N'.
+           88 sysout-mode-on VALUE 'Y'.
+        01 sysout-line      PIC X(200) VALUE IS SPACES.
+        01 sysout-col       PIC S9(4) COMP VALUE IS 0.
+        01 sysout-fname     PIC X(20) VALUE IS "SYSOUT".
+*>      Row-range split: ROWLOn/ROWHIn let one job step render only
+*>      rows n through m of the frame instead of the whole 0..h sweep,
+*>      so several steps can each take a disjoint band and run side by
+*>      side - the closest this repo, with no job control of its own,
+*>      can come to splitting a render across parallel JCL steps. Each
+*>      row-range step gets its own PPM/SYSOUT filename (suffixed with
+*>      its starting row) so concurrent steps never collide on one
+*>      output file; MERGEROWS then stitches the partial SYSOUT files
+*>      back into one finished frame, same spirit as the FRAMESn
+*>      per-frame PPM files already in use.
+        01 rows-mode        PIC X(1) VALUE IS 'N'.
+           88 rows-mode-on  VALUE 'Y'.
+        01 row-lo           PIC S9(4) COMP VALUE IS -1.
+        01 row-hi           PIC S9(4) COMP VALUE IS -1.
+        01 rowlo-tok        PIC X(10).
+        01 rowhi-tok        PIC X(10).
+        01 row-suffix       PIC 9(4).
+        01 dof-dx           PIC S9(8)V9(4) VALUE IS 0.
+        01 dof-dy           PIC S9(8)V9(4) VALUE IS 0.
+        01 dof-dz           PIC S9(8)V9(4) VALUE IS 0.
+        01 dof-jux          PIC S9(8)V9(4) VALUE IS 0.
+        01 dof-juy          PIC S9(8)V9(4) VALUE IS 0.
+        01 dof-juz          PIC S9(8)V9(4) VALUE IS 0.
+        01 dof-jox          PIC S9(8)V9(4) VALUE IS 0.
+        01 dof-joy          PIC S9(8)V9(4) VALUE IS 0.
+        01 dof-joz          PIC S9(8)V9(4) VALUE IS 0.
+        01 world-upx        PIC S9(8)V9(4) VALUE IS 0.
+        01 world-upy        PIC S9(8)V9(4) VALUE IS 0.
+        01 world-upz        PIC S9(8)V9(4) VALUE IS 1.
+*>      Ray-direction cache: GET-CAM-RAY-DIR's result depends only on
+*>      the pixel position and the camera parameters, so once a frame
+*>      with a fixed camera (STATICCAM, no orbit or fly-through, no
+*>      multiview, and no antialiasing/depth-of-field sub-sampling
+*>      widening what "the" ray for a pixel even means) has computed
+*>      every pixel's ray once, every later frame in the same run can
+*>      just replay the table instead of re-deriving it. max-ray-cache
+*>      is the hard compile-time ceiling OCCURS DEPENDING ON needs;
+*>      num-ray-cache is the actual (w+1)*(h+1) pixel count within it
+*>      for this run's resolution, and has to be declared ahead of the
+*>      table it governs, same as max-spheres/num-spheres above.
+        01 max-ray-cache    PIC S9(8) COMP VALUE IS 20000.
+        01 num-ray-cache    PIC S9(8) COMP VALUE IS 1.
+        01 ray-cache-table.
+           02 ray-cache OCCURS 1 TO 20000 TIMES DEPENDING ON
+              num-ray-cache.
+              03 rc-vox PIC S9(8)V9(4).
+              03 rc-voy PIC S9(8)V9(4).
+              03 rc-voz PIC S9(8)V9(4).
+              03 rc-vx  PIC S9(8)V9(4).
+              03 rc-vy  PIC S9(8)V9(4).
+              03 rc-vz  PIC S9(8)V9(4).
+        01 rc-idx           PIC S9(8) COMP VALUE IS 0.
+        01 rc-w1             PIC S9(8) COMP VALUE IS 0.
+*>      Usable only when a pixel's ray direction genuinely means the
+*>      same thing on every frame of the run - the conditions above,
+*>      checked once and latched rather than re-checked per pixel.
+        01 ray-cache-usable PIC X(1) VALUE IS 'N'.
+           88 ray-cache-usable-yes VALUE 'Y'.
+*>      Built stays 'N' through frame 1 (which still calls
+*>      GET-CAM-RAY-DIR and fills the table as it goes), then flips to
+*>      'Y' once that frame's rows are all written, so frame 2 onward
+*>      replays the table instead.
+        01 ray-cache-built  PIC X(1) VALUE IS 'N'.
+           88 ray-cache-built-yes VALUE 'Y'.
+        01 ansi-esc    PIC X(1) VALUE IS X"1B".
+        01 ansi-code   PIC X(2) VALUE IS '37'.
+        01 ansi-prefix PIC X(5).
+        01 ansi-reset  PIC X(4).
+*>      PPM (P3 ASCII) image file, written alongside the console
+*>      render so a frame can be archived or opened in a viewer
+*>      instead of only glanced at on a scrolling terminal.
+        01 ppm-file-status PIC X(2) VALUE '00'.
+        01 ppm-gray  PIC 9(3) VALUE IS 0.
+        01 ppm-line  PIC X(20).
+        01 ppm-hdr   PIC X(20).
+        01 ppm-w-ed  PIC ZZZZZ9.
+        01 ppm-h-ed  PIC ZZZZZ9.
+        01 ppm-fname PIC X(20) VALUE IS "RENDPPM".
+*>      Multi-frame orbit animation: when FRAMESn is given, the camera
+*>      sweeps a full circle around the origin at its starting radius
+*>      and height, one evenly-spaced frame at a time, each frame
+*>      written to its own numbered RENDPPMnn file. FRAMES1 (the
+*>      default) renders the single static frame the program always
+*>      has, to plain "RENDPPM", same as before this was added.
+        01 num-frames   PIC S9(4) COMP VALUE IS 1.
+        01 frame-num    PIC S9(4) COMP VALUE IS 1.
+        01 frames-tok   PIC X(10).
+        01 frame-suffix PIC 9(2).
+        01 orbit-mode   PIC X(1) VALUE IS 'N'.
+           88 orbit-mode-on VALUE 'Y'.
+        01 orbit-cx2    PIC S9(8)V9(4) VALUE IS 0.
+        01 orbit-cy2    PIC S9(8)V9(4) VALUE IS 0.
+        01 orbit-rad-sq PIC S9(8)V9(4) VALUE IS 0.
+        01 orbit-radius PIC S9(8)V9(4) VALUE IS 0.
+        01 orbit-angle  PIC S9(8)V9(6) VALUE IS 0.
+        01 orbit-step   PIC S9(8)V9(6) VALUE IS 0.
+        01 pi-const     PIC S9(8)V9(6) VALUE IS 3.141593.
+*>      STATICCAM holds the camera fixed across a multi-frame run
+*>      instead of letting FRAMESn engage its usual orbit sweep - the
+*>      one case where the per-pixel ray direction table below is
+*>      actually safe to carry over unchanged from one frame to the
+*>      next.
+        01 staticcam-mode PIC X(1) VALUE IS 'N'.
+           88 staticcam-mode-on VALUE 'Y'.
+*>      Pixel-aspect correction: real terminal character cells are
+*>      roughly twice as tall as wide, so the naive row/column ratio
+*>      camera.cbl used to feed straight into halfh left spheres
+*>      looking egg-shaped. pix-aspect is the multiplier applied to
+*>      that ratio; 0.50 is the default correction for a 2:1 cell, and
+*>      PARn.nn on the resolution PARM overrides it for other fonts.
+        01 pix-aspect   PIC S9(3)V9(2) VALUE IS 0.50.
+        01 par-tok      PIC X(13).
+*>      Terminal size detection: when COLUMNS/LINES are set in the
+*>      environment (an interactive shell), the canvas fills the real
+*>      screen instead of the hardcoded 80x20; a batch/headless job
+*>      with neither variable set just keeps the 80x20 default. An
+*>      explicit resolution on the PARM still wins over both, since
+*>      its parsing runs after this and overwrites w/h again.
+        01 term-cols    PIC X(10).
+        01 term-lines   PIC X(10).
+        01 term-w       PIC S9(8)V9(4).
+        01 term-h       PIC S9(8)V9(4).
+*>      Render statistics: pixels processed, hit/miss counts and wall-
+*>      clock elapsed time, reported once after the last frame so a
+*>      glance confirms the job did what was expected. The two time
+*>      stamps are split into HH/MM/SS/CC and rebuilt into hundredths-
+*>      of-a-second counts rather than subtracted directly, since the
+*>      raw HHMMSSCC digits aren't a base-100 number (MM and SS only
+*>      run 0-59).
+        01 stat-pixels  PIC 9(8) COMP VALUE IS 0.
+        01 stat-hits    PIC 9(8) COMP VALUE IS 0.
+        01 stat-misses  PIC 9(8) COMP VALUE IS 0.
+        01 stat-start-time PIC 9(8) VALUE IS 0.
+        01 stat-end-time   PIC 9(8) VALUE IS 0.
+        01 stat-hh      PIC 9(2).
+        01 stat-mm      PIC 9(2).
+        01 stat-ss      PIC 9(2).
+        01 stat-cc      PIC 9(2).
+        01 stat-hh-csec PIC 9(8) COMP VALUE IS 0.
+        01 stat-mm-csec PIC 9(8) COMP VALUE IS 0.
+        01 stat-ss-csec PIC 9(8) COMP VALUE IS 0.
+        01 stat-start-csec PIC 9(8) COMP VALUE IS 0.
+        01 stat-end-csec   PIC 9(8) COMP VALUE IS 0.
+        01 stat-elapsed-csec PIC 9(8) COMP VALUE IS 0.
+        01 stat-elapsed-sec  PIC 9(6)V9(2) VALUE IS 0.
+*>      Audit trail: one line per run appended to AUDITLOG (date,
+*>      operator, resolution, camera parameters), so "what produced
+*>      last Tuesday's render" has somewhere to look. AUDIT-FILE is
+*>      opened EXTEND to append, falling back to OUTPUT the first time
+*>      the dataset doesn't exist yet.
+        01 audit-file-status PIC X(2) VALUE '00'.
+        01 audit-date    PIC 9(8).
+        01 audit-operator PIC X(20) VALUE SPACES.
+        01 audit-w-ed    PIC ZZZZZ9.
+        01 audit-h-ed    PIC ZZZZZ9.
+        01 audit-cx-ed   PIC -ZZZZZ9.99.
+        01 audit-cy-ed   PIC -ZZZZZ9.99.
+        01 audit-cz-ed   PIC -ZZZZZ9.99.
+        01 audit-fov-ed  PIC -ZZZZZ9.99.
+        01 audit-roll-ed PIC -ZZZZZ9.99.
+*>      Pre-render summary: the operator kicking off a long batch
+*>      render gets one short, self-documenting header naming every
+*>      object and the active camera before the job commits to the
+*>      render loop proper, rather than only finding out what actually
+*>      rendered after the fact.
+        01 summ-si       PIC S9(4) COMP VALUE IS 0.
+        01 summ-idx-ed   PIC Z9.
+        01 summ-sx-ed    PIC -ZZZZZ9.99.
+        01 summ-sy-ed    PIC -ZZZZZ9.99.
+        01 summ-sz-ed    PIC -ZZZZZ9.99.
+        01 summ-sr-ed    PIC -ZZZZZ9.99.
+        01 summ-lax-ed   PIC -ZZZZZ9.99.
+        01 summ-lay-ed   PIC -ZZZZZ9.99.
+        01 summ-laz-ed   PIC -ZZZZZ9.99.
+        01 sysout-file-status PIC X(2) VALUE '00'.
+*>      Checkpoint/restart: the last completed (frame, row) pair is
+*>      rewritten to RENDCKPT after every row, so an abended large
+*>      render can pick back up instead of starting over from y=0.
+*>      No checkpoint file (or an empty one, left behind by a run that
+*>      finished cleanly) means start fresh, exactly as before this
+*>      was added.
+        01 ckpt-file-status PIC X(2) VALUE '00'.
+        01 ckpt-eof      PIC X(1) VALUE 'N'.
+           88 ckpt-eof-yes VALUE 'Y'.
+        01 ckpt-tok1     PIC X(10).
+        01 ckpt-tok2     PIC X(16).
+        01 ckpt-resume-frame PIC S9(4) COMP VALUE IS 1.
+        01 ckpt-resume-y     PIC S9(8)V9(4) VALUE IS -1.
+        01 ckpt-start-y      PIC S9(8)V9(4) VALUE IS 0.
+        01 ckpt-frame-ed PIC ZZZ9.
+        01 ckpt-y-ed     PIC ZZZZZ9.
+*>      Upfront validation: a zero/negative resolution would blow up
+*>      camera.cbl's DIVIDE h BY w, and a zero/negative sphere radius
+*>      would either abend SPHERE-INTERSECT's quadratic formula or
+*>      just render garbage - catch both here and stop the job
+*>      cleanly with a message instead of failing partway through a
+*>      batch window.
+        01 validation-failed PIC X(1) VALUE IS 'N'.
+           88 validation-failed-yes VALUE 'Y'.
+        01 val-si PIC S9(4) COMP VALUE IS 0.
+*>      Day-over-day comparison: diff the last frame written this run
+*>      against the prior day's saved copy in RENDBASE, character by
+*>      character, so an unexpected drift (say, a stray hardcoded
+*>      camera change) shows up before the output ships. Today's
+*>      output becomes tomorrow's baseline once the diff is reported.
+        01 baseline-file-status PIC X(2) VALUE '00'.
+        01 base-eof      PIC X(1) VALUE 'N'.
+           88 base-eof-yes VALUE 'Y'.
+        01 ppmin-eof     PIC X(1) VALUE 'N'.
+           88 ppmin-eof-yes VALUE 'Y'.
+        01 cmp-no-baseline PIC X(1) VALUE 'N'.
+           88 cmp-no-baseline-yes VALUE 'Y'.
+        01 cmp-pos       PIC S9(4) COMP VALUE IS 0.
+        01 cmp-changed   PIC S9(8) COMP VALUE IS 0.
+        01 cmp-lines-a   PIC S9(8) COMP VALUE IS 0.
 
 PROCEDURE DIVISION.
-*>      The only sphere! Located at origin, radius 1.
-        MOVE '0000000000000000000000000000000000000100' TO spheres.
+        ACCEPT stat-start-time FROM TIME
+        ACCEPT term-cols FROM ENVIRONMENT "COLUMNS"
+        ACCEPT term-lines FROM ENVIRONMENT "LINES"
+        IF term-cols NOT = SPACES THEN
+           COMPUTE term-w = FUNCTION NUMVAL(term-cols)
+           IF term-w > 0 THEN
+              MOVE term-w TO w
+           END-IF
+        END-IF
+        IF term-lines NOT = SPACES THEN
+           COMPUTE term-h = FUNCTION NUMVAL(term-lines)
+           IF term-h > 0 THEN
+              MOVE term-h TO h
+           END-IF
+        END-IF
+*>      Resolution/color/AA PARM; any token left blank keeps its
+*>      default rather than forcing all of them at once. COLOR (any
+*>      case) turns on ANSI color mode; AAn turns on an nxn
+*>      supersampling grid. The two optional tokens can come in
+*>      either order, so both are checked against both patterns.
+        ACCEPT res-parm FROM COMMAND-LINE
+        IF res-parm NOT = SPACES THEN
+           UNSTRING res-parm DELIMITED BY ALL SPACES
+              INTO res-w, res-h, res-tok3, res-tok4, res-tok5
+           IF res-w NOT = SPACES THEN
+              COMPUTE w = FUNCTION NUMVAL(res-w)
+           END-IF
+           IF res-h NOT = SPACES THEN
+              COMPUTE h = FUNCTION NUMVAL(res-h)
+           END-IF
+           IF res-tok3 = 'COLOR' OR res-tok3 = 'color' THEN
+              MOVE 'Y' TO color-mode
+           END-IF
+           IF res-tok4 = 'COLOR' OR res-tok4 = 'color' THEN
+              MOVE 'Y' TO color-mode
+           END-IF
+           IF res-tok5 = 'COLOR' OR res-tok5 = 'color' THEN
+              MOVE 'Y' TO color-mode
+           END-IF
+           IF res-tok3 = 'ORTHO' OR res-tok3 = 'ortho' THEN
+              MOVE 'Y' TO ortho-mode
+           END-IF
+           IF res-tok4 = 'ORTHO' OR res-tok4 = 'ortho' THEN
+              MOVE 'Y' TO ortho-mode
+           END-IF
+           IF res-tok5 = 'ORTHO' OR res-tok5 = 'ortho' THEN
+              MOVE 'Y' TO ortho-mode
+           END-IF
+           IF res-tok3 = 'MULTIVIEW' OR res-tok3 = 'multiview' THEN
+              MOVE 'Y' TO multiview-mode
+           END-IF
+           IF res-tok4 = 'MULTIVIEW' OR res-tok4 = 'multiview' THEN
+              MOVE 'Y' TO multiview-mode
+           END-IF
+           IF res-tok5 = 'MULTIVIEW' OR res-tok5 = 'multiview' THEN
+              MOVE 'Y' TO multiview-mode
+           END-IF
+           IF res-tok3 = 'SYSOUT' OR res-tok3 = 'sysout' THEN
+              MOVE 'Y' TO sysout-mode
+           END-IF
+           IF res-tok4 = 'SYSOUT' OR res-tok4 = 'sysout' THEN
+              MOVE 'Y' TO sysout-mode
+           END-IF
+           IF res-tok5 = 'SYSOUT' OR res-tok5 = 'sysout' THEN
+              MOVE 'Y' TO sysout-mode
+           END-IF
+           IF res-tok3 = 'STATICCAM' OR res-tok3 = 'staticcam' THEN
+              MOVE 'Y' TO staticcam-mode
+           END-IF
+           IF res-tok4 = 'STATICCAM' OR res-tok4 = 'staticcam' THEN
+              MOVE 'Y' TO staticcam-mode
+           END-IF
+           IF res-tok5 = 'STATICCAM' OR res-tok5 = 'staticcam' THEN
+              MOVE 'Y' TO staticcam-mode
+           END-IF
+           IF res-tok3(1:3) = 'DOF' OR res-tok3(1:3) = 'dof' THEN
+              MOVE res-tok3(4:13) TO dof-tok
+              COMPUTE dof-aperture = FUNCTION NUMVAL(dof-tok)
+              MOVE 'Y' TO dof-mode
+           END-IF
+           IF res-tok4(1:3) = 'DOF' OR res-tok4(1:3) = 'dof' THEN
+              MOVE res-tok4(4:13) TO dof-tok
+              COMPUTE dof-aperture = FUNCTION NUMVAL(dof-tok)
+              MOVE 'Y' TO dof-mode
+           END-IF
+           IF res-tok5(1:3) = 'DOF' OR res-tok5(1:3) = 'dof' THEN
+              MOVE res-tok5(4:13) TO dof-tok
+              COMPUTE dof-aperture = FUNCTION NUMVAL(dof-tok)
+              MOVE 'Y' TO dof-mode
+           END-IF
+           IF res-tok3(1:5) = 'FOCUS' OR res-tok3(1:5) = 'focus' THEN
+              MOVE res-tok3(6:11) TO focus-tok
+              COMPUTE dof-focus = FUNCTION NUMVAL(focus-tok)
+              MOVE 'Y' TO dof-focus-given
+           END-IF
+           IF res-tok4(1:5) = 'FOCUS' OR res-tok4(1:5) = 'focus' THEN
+              MOVE res-tok4(6:11) TO focus-tok
+              COMPUTE dof-focus = FUNCTION NUMVAL(focus-tok)
+              MOVE 'Y' TO dof-focus-given
+           END-IF
+           IF res-tok5(1:5) = 'FOCUS' OR res-tok5(1:5) = 'focus' THEN
+              MOVE res-tok5(6:11) TO focus-tok
+              COMPUTE dof-focus = FUNCTION NUMVAL(focus-tok)
+              MOVE 'Y' TO dof-focus-given
+           END-IF
+           IF res-tok3(1:2) = 'AA' OR res-tok3(1:2) = 'aa' THEN
+              MOVE res-tok3(3:14) TO aa-tok
+              COMPUTE aa-grid = FUNCTION NUMVAL(aa-tok)
+           END-IF
+           IF res-tok4(1:2) = 'AA' OR res-tok4(1:2) = 'aa' THEN
+              MOVE res-tok4(3:14) TO aa-tok
+              COMPUTE aa-grid = FUNCTION NUMVAL(aa-tok)
+           END-IF
+           IF res-tok5(1:2) = 'AA' OR res-tok5(1:2) = 'aa' THEN
+              MOVE res-tok5(3:14) TO aa-tok
+              COMPUTE aa-grid = FUNCTION NUMVAL(aa-tok)
+           END-IF
+           IF res-tok3(1:3) = 'PAR' OR res-tok3(1:3) = 'par' THEN
+              MOVE res-tok3(4:13) TO par-tok
+              COMPUTE pix-aspect = FUNCTION NUMVAL(par-tok)
+           END-IF
+           IF res-tok4(1:3) = 'PAR' OR res-tok4(1:3) = 'par' THEN
+              MOVE res-tok4(4:13) TO par-tok
+              COMPUTE pix-aspect = FUNCTION NUMVAL(par-tok)
+           END-IF
+           IF res-tok5(1:3) = 'PAR' OR res-tok5(1:3) = 'par' THEN
+              MOVE res-tok5(4:13) TO par-tok
+              COMPUTE pix-aspect = FUNCTION NUMVAL(par-tok)
+           END-IF
+           IF res-tok3(1:6) = 'FRAMES' OR res-tok3(1:6) = 'frames' THEN
+              MOVE res-tok3(7:10) TO frames-tok
+              COMPUTE num-frames = FUNCTION NUMVAL(frames-tok)
+           END-IF
+           IF res-tok4(1:6) = 'FRAMES' OR res-tok4(1:6) = 'frames' THEN
+              MOVE res-tok4(7:10) TO frames-tok
+              COMPUTE num-frames = FUNCTION NUMVAL(frames-tok)
+           END-IF
+           IF res-tok5(1:6) = 'FRAMES' OR res-tok5(1:6) = 'frames' THEN
+              MOVE res-tok5(7:10) TO frames-tok
+              COMPUTE num-frames = FUNCTION NUMVAL(frames-tok)
+           END-IF
+           IF res-tok3(1:5) = 'ROWLO' OR res-tok3(1:5) = 'rowlo' THEN
+              MOVE res-tok3(6:10) TO rowlo-tok
+              COMPUTE row-lo = FUNCTION NUMVAL(rowlo-tok)
+              MOVE 'Y' TO rows-mode
+           END-IF
+           IF res-tok4(1:5) = 'ROWLO' OR res-tok4(1:5) = 'rowlo' THEN
+              MOVE res-tok4(6:10) TO rowlo-tok
+              COMPUTE row-lo = FUNCTION NUMVAL(rowlo-tok)
+              MOVE 'Y' TO rows-mode
+           END-IF
+           IF res-tok5(1:5) = 'ROWLO' OR res-tok5(1:5) = 'rowlo' THEN
+              MOVE res-tok5(6:10) TO rowlo-tok
+              COMPUTE row-lo = FUNCTION NUMVAL(rowlo-tok)
+              MOVE 'Y' TO rows-mode
+           END-IF
+           IF res-tok3(1:5) = 'ROWHI' OR res-tok3(1:5) = 'rowhi' THEN
+              MOVE res-tok3(6:10) TO rowhi-tok
+              COMPUTE row-hi = FUNCTION NUMVAL(rowhi-tok)
+              MOVE 'Y' TO rows-mode
+           END-IF
+           IF res-tok4(1:5) = 'ROWHI' OR res-tok4(1:5) = 'rowhi' THEN
+              MOVE res-tok4(6:10) TO rowhi-tok
+              COMPUTE row-hi = FUNCTION NUMVAL(rowhi-tok)
+              MOVE 'Y' TO rows-mode
+           END-IF
+           IF res-tok5(1:5) = 'ROWHI' OR res-tok5(1:5) = 'rowhi' THEN
+              MOVE res-tok5(6:10) TO rowhi-tok
+              COMPUTE row-hi = FUNCTION NUMVAL(rowhi-tok)
+              MOVE 'Y' TO rows-mode
+           END-IF
+        END-IF
+*>      Clamp the row-range PARM against the resolved frame height: an
+*>      unset or out-of-range ROWLO/ROWHI falls back to the whole
+*>      frame, and ROWHI can't run past the last row any more than
+*>      ROWLO can start before the first.
+        IF row-lo < 0 THEN MOVE 0 TO row-lo END-IF
+        IF row-hi < 0 OR row-hi > h THEN MOVE h TO row-hi END-IF
+        IF aa-grid < 1 THEN MOVE 1 TO aa-grid END-IF
+        COMPUTE aa-step = 1.0 / aa-grid
+        STRING ansi-esc DELIMITED BY SIZE '[0m' DELIMITED BY SIZE
+           INTO ansi-reset
+        IF num-frames < 1 THEN MOVE 1 TO num-frames END-IF
+
+        IF multiview-mode-on THEN
+           MOVE 'Y' TO ortho-mode
+           DIVIDE w BY 3 GIVING mv-pane-w
+        END-IF
+
+*>      Depth of field has no meaning under an orthographic projection
+*>      - every ray is already parallel, there is no real lens or
+*>      focal plane to speak of - so ORTHO (given directly, or forced
+*>      on by MULTIVIEW above) turns it back off even if a DOF token
+*>      was given. Otherwise the lens samples ride on the antialiasing
+*>      grid when one was requested (AA already bought the extra rays,
+*>      DOF just re-aims some of them), or fall back to a grid of its
+*>      own big enough to show a visible blur.
+        IF ortho-mode-on THEN
+           MOVE 'N' TO dof-mode
+        END-IF
+        IF dof-mode-on THEN
+           IF aa-grid > 1 THEN
+              MOVE aa-grid TO dof-grid
+           ELSE
+              MOVE 3 TO dof-grid
+           END-IF
+        ELSE
+           MOVE 1 TO dof-grid
+        END-IF
+        COMPUTE dof-step = 1.0 / dof-grid
+        COMPUTE aa-count = aa-grid * aa-grid
+        COMPUTE dof-count = dof-grid * dof-grid
+        COMPUTE aa-count = aa-count * dof-count
+
+*>      Demo scene: four spheres scattered in front of the camera.
+*>      Used as-is if SCENEDAT can't be opened, so the program still
+*>      renders something sensible with no scene file present.
+        MOVE 0.00 TO sx(1). MOVE  0.00 TO sy(1). MOVE 0.00 TO sz(1).
+        MOVE 1.00 TO sr(1). MOVE 'R' TO scolor(1).
+        MOVE 0.00 TO sx(2). MOVE  2.20 TO sy(2). MOVE 0.50 TO sz(2).
+        MOVE 0.60 TO sr(2). MOVE 'G' TO scolor(2).
+        MOVE 0.00 TO sx(3). MOVE -2.20 TO sy(3). MOVE 0.50 TO sz(3).
+        MOVE 0.60 TO sr(3). MOVE 'B' TO scolor(3).
+        MOVE 3.00 TO sx(4). MOVE  0.00 TO sy(4). MOVE 2.50 TO sz(4).
+        MOVE 0.80 TO sr(4). MOVE 'Y' TO scolor(4).
+
+*>      Scene file, one object per line: "SPHERE sx sy sz sr [color]",
+*>      or "CSG DIFF slotA slotB" / "CSG ISECT slotA slotB" to carve
+*>      one already-loaded sphere slot out of (or down to the overlap
+*>      with) another. If it opens, SPHERE lines replace the demo
+*>      scene above slot by slot, up to the max-spheres slots the
+*>      table (OCCURS ... DEPENDING ON num-spheres) can grow to; any
+*>      other file problem just leaves the demo scene in place. A
+*>      missing color token leaves that slot white. Union needs no CSG
+*>      line at all - two plain SPHERE slots with no tag already render
+*>      as their own union, nearest-hit-wins same as any other two
+*>      objects in the scene.
+        OPEN INPUT SCENE-FILE
+        IF scene-file-status = '00' THEN
+           MOVE 0 TO num-spheres
+           MOVE 0 TO scene-lines
+           MOVE 'N' TO scene-eof
+           PERFORM UNTIL scene-eof-yes OR scene-lines >= 200
+              READ SCENE-FILE INTO scene-rec
+                 AT END MOVE 'Y' TO scene-eof
+              END-READ
+              IF NOT scene-eof-yes THEN
+                 ADD 1 TO scene-lines
+                 UNSTRING scene-rec DELIMITED BY ALL SPACES
+                    INTO scene-kind, scene-tok1, scene-tok2,
+                         scene-tok3, scene-tok4, scene-tok5
+                 IF scene-kind = 'SPHERE' AND num-spheres < max-spheres
+                    THEN
+                    ADD 1 TO num-spheres
+                    COMPUTE sx(num-spheres) = FUNCTION NUMVAL(scene-tok1)
+                    COMPUTE sy(num-spheres) = FUNCTION NUMVAL(scene-tok2)
+                    COMPUTE sz(num-spheres) = FUNCTION NUMVAL(scene-tok3)
+                    COMPUTE sr(num-spheres) = FUNCTION NUMVAL(scene-tok4)
+                    MOVE 'W' TO scolor(num-spheres)
+                    IF scene-tok5 NOT = SPACES THEN
+                       MOVE scene-tok5(1:1) TO scolor(num-spheres)
+                    END-IF
+                 END-IF
+                 IF scene-kind = 'CSG' THEN
+                    COMPUTE csg-slot-a = FUNCTION NUMVAL(scene-tok2)
+                    COMPUTE csg-slot-b = FUNCTION NUMVAL(scene-tok3)
+                    IF csg-slot-a >= 1 AND csg-slot-a <= max-spheres AND
+                       csg-slot-b >= 1 AND csg-slot-b <= max-spheres AND
+                       csg-slot-a NOT = csg-slot-b AND
+                       csg-slot-a <= num-spheres AND
+                       csg-slot-b <= num-spheres THEN
+                       IF scene-tok1 = 'DIFF' THEN
+                          MOVE 'D' TO scsg-op(csg-slot-a)
+                          MOVE csg-slot-b TO scsg-with(csg-slot-a)
+                          MOVE 'Y' TO sabsorbed(csg-slot-b)
+                       END-IF
+                       IF scene-tok1 = 'ISECT' THEN
+                          MOVE 'I' TO scsg-op(csg-slot-a)
+                          MOVE csg-slot-b TO scsg-with(csg-slot-a)
+                          MOVE 'Y' TO sabsorbed(csg-slot-b)
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM
+           CLOSE SCENE-FILE
+        END-IF
+
+*>      Camera file, one line: "cx cy cz clax clay claz fov". Any
+*>      token left blank keeps its hardcoded default, so CAMERADAT can
+*>      give just a new angle or a full reposition as needed; no file
+*>      at all leaves the original hardcoded shot in place.
+        OPEN INPUT CAMERA-FILE
+        IF camera-file-status = '00' THEN
+           READ CAMERA-FILE INTO camera-rec
+           IF camera-file-status = '00' THEN
+              UNSTRING camera-rec DELIMITED BY ALL SPACES
+                 INTO camera-tok1, camera-tok2, camera-tok3,
+                      camera-tok4, camera-tok5, camera-tok6,
+                      camera-tok7, camera-tok8
+              IF camera-tok1 NOT = SPACES THEN
+                 COMPUTE cam-cx = FUNCTION NUMVAL(camera-tok1)
+              END-IF
+              IF camera-tok2 NOT = SPACES THEN
+                 COMPUTE cam-cy = FUNCTION NUMVAL(camera-tok2)
+              END-IF
+              IF camera-tok3 NOT = SPACES THEN
+                 COMPUTE cam-cz = FUNCTION NUMVAL(camera-tok3)
+              END-IF
+              IF camera-tok4 NOT = SPACES THEN
+                 COMPUTE cam-clax = FUNCTION NUMVAL(camera-tok4)
+              END-IF
+              IF camera-tok5 NOT = SPACES THEN
+                 COMPUTE cam-clay = FUNCTION NUMVAL(camera-tok5)
+              END-IF
+              IF camera-tok6 NOT = SPACES THEN
+                 COMPUTE cam-claz = FUNCTION NUMVAL(camera-tok6)
+              END-IF
+              IF camera-tok7 NOT = SPACES THEN
+                 COMPUTE cam-fov = FUNCTION NUMVAL(camera-tok7)
+              END-IF
+              IF camera-tok8 NOT = SPACES THEN
+                 COMPUTE cam-roll = FUNCTION NUMVAL(camera-tok8)
+              END-IF
+           END-IF
+           CLOSE CAMERA-FILE
+        END-IF
+
+*>      Light file: "SUN dx dy dz" keeps the default directional key
+*>      light (just overriding its direction), "POINT px py pz" swaps
+*>      to a positional light instead - no falloff either way, per the
+*>      request, just a different per-pixel direction and a shadow ray
+*>      that only reaches as far as the light instead of effectively
+*>      forever. No LIGHTDAT at all leaves the hardcoded sun direction
+*>      exactly as it always rendered.
+        OPEN INPUT LIGHT-FILE
+        IF light-file-status = '00' THEN
+           READ LIGHT-FILE INTO light-rec
+           IF light-file-status = '00' THEN
+              UNSTRING light-rec DELIMITED BY ALL SPACES
+                 INTO light-tok1, light-tok2, light-tok3, light-tok4
+              IF light-tok1 = 'POINT' OR light-tok1 = 'point' THEN
+                 MOVE 'P' TO light-mode
+                 IF light-tok2 NOT = SPACES THEN
+                    COMPUTE light-px = FUNCTION NUMVAL(light-tok2)
+                 END-IF
+                 IF light-tok3 NOT = SPACES THEN
+                    COMPUTE light-py = FUNCTION NUMVAL(light-tok3)
+                 END-IF
+                 IF light-tok4 NOT = SPACES THEN
+                    COMPUTE light-pz = FUNCTION NUMVAL(light-tok4)
+                 END-IF
+              ELSE
+                 IF light-tok1 = 'SUN' OR light-tok1 = 'sun' THEN
+                    MOVE 'S' TO light-mode
+                    IF light-tok2 NOT = SPACES THEN
+                       COMPUTE light-x = FUNCTION NUMVAL(light-tok2)
+                    END-IF
+                    IF light-tok3 NOT = SPACES THEN
+                       COMPUTE light-y = FUNCTION NUMVAL(light-tok3)
+                    END-IF
+                    IF light-tok4 NOT = SPACES THEN
+                       COMPUTE light-z = FUNCTION NUMVAL(light-tok4)
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+           CLOSE LIGHT-FILE
+        END-IF
+
+*>      Fly-through keyframe file, one camera shot per line, up to the
+*>      20 slots the keyframe table reserves. Two or more keyframes
+*>      turn on the fly-through path; anything else (missing file, one
+*>      keyframe) leaves the static/orbit camera behaviour alone.
+        OPEN INPUT CAMKEY-FILE
+        IF camkey-file-status = '00' THEN
+           MOVE 0 TO num-keyframes
+           MOVE 'N' TO camkey-eof
+           PERFORM UNTIL camkey-eof-yes OR num-keyframes >= 20
+              READ CAMKEY-FILE INTO camkey-rec
+                 AT END MOVE 'Y' TO camkey-eof
+              END-READ
+              IF NOT camkey-eof-yes AND camkey-rec NOT = SPACES THEN
+                 UNSTRING camkey-rec DELIMITED BY ALL SPACES
+                    INTO camkey-tok1, camkey-tok2, camkey-tok3,
+                         camkey-tok4, camkey-tok5, camkey-tok6,
+                         camkey-tok7
+                 ADD 1 TO num-keyframes
+                 COMPUTE kf-cx(num-keyframes) = FUNCTION NUMVAL(camkey-tok1)
+                 COMPUTE kf-cy(num-keyframes) = FUNCTION NUMVAL(camkey-tok2)
+                 COMPUTE kf-cz(num-keyframes) = FUNCTION NUMVAL(camkey-tok3)
+                 COMPUTE kf-clax(num-keyframes) =
+                    FUNCTION NUMVAL(camkey-tok4)
+                 COMPUTE kf-clay(num-keyframes) =
+                    FUNCTION NUMVAL(camkey-tok5)
+                 COMPUTE kf-claz(num-keyframes) =
+                    FUNCTION NUMVAL(camkey-tok6)
+                 COMPUTE kf-fov(num-keyframes) = FUNCTION NUMVAL(camkey-tok7)
+              END-IF
+           END-PERFORM
+           CLOSE CAMKEY-FILE
+           IF num-keyframes >= 2 THEN MOVE 'Y' TO fly-mode END-IF
+        END-IF
+
+        CALL 'VNORM' USING light-x, light-y, light-z.
+
+        IF w <= 0 OR h <= 0 THEN
+           DISPLAY "COBOLRAYCASTER: invalid resolution " w " x " h
+           MOVE 'Y' TO validation-failed
+        END-IF
+        PERFORM VARYING val-si FROM 1 BY 1 UNTIL val-si > num-spheres
+           IF sr(val-si) <= 0 THEN
+              DISPLAY "COBOLRAYCASTER: invalid sphere radius at slot "
+                 val-si
+              MOVE 'Y' TO validation-failed
+           END-IF
+        END-PERFORM
+        IF validation-failed-yes THEN
+           DISPLAY "COBOLRAYCASTER: validation failed, stopping"
+           STOP RUN
+        END-IF
+
+        OPEN INPUT CKPT-FILE
+        IF ckpt-file-status = '00' THEN
+           READ CKPT-FILE INTO ckpt-rec
+              AT END MOVE 'Y' TO ckpt-eof
+           END-READ
+           IF NOT ckpt-eof-yes AND ckpt-rec NOT = SPACES THEN
+              UNSTRING ckpt-rec DELIMITED BY ALL SPACES
+                 INTO ckpt-tok1, ckpt-tok2
+              COMPUTE ckpt-resume-frame = FUNCTION NUMVAL(ckpt-tok1)
+              COMPUTE ckpt-resume-y = FUNCTION NUMVAL(ckpt-tok2)
+           END-IF
+           CLOSE CKPT-FILE
+        END-IF
 
-        PERFORM VARYING y FROM 0 BY 1 UNTIL y > h
+*>      Orbit baseline: the camera's starting (cx,cy) - after any
+*>      CAMERADAT override above - fixes the orbit radius and the
+*>      angle frame 1 starts at, so a one-frame run's geometry is
+*>      untouched and FRAMESn just sweeps a circle through that same
+*>      starting point.
+        IF num-frames > 1 AND NOT fly-mode-on AND NOT staticcam-mode-on THEN
+           MOVE 'Y' TO orbit-mode
+           COMPUTE orbit-cx2 = cam-cx * cam-cx
+           COMPUTE orbit-cy2 = cam-cy * cam-cy
+           COMPUTE orbit-rad-sq = orbit-cx2 + orbit-cy2
+           COMPUTE orbit-radius = FUNCTION SQRT(orbit-rad-sq)
+           COMPUTE orbit-step = 2 * pi-const
+           COMPUTE orbit-step = orbit-step / num-frames
+        END-IF
+
+*>      Ray-direction cache sizing: only worth engaging when every
+*>      pixel's ray truly repeats across frames - a fixed camera (no
+*>      orbit, no fly-through, no per-column multiview camera) and one
+*>      ray per pixel (no antialiasing or depth-of-field widening a
+*>      pixel into several sub-rays with their own jittered
+*>      directions). Outside those conditions the table is left at its
+*>      minimum size and every frame just calls GET-CAM-RAY-DIR as it
+*>      always has.
+        MOVE 'N' TO ray-cache-usable
+        COMPUTE rc-w1 = w + 1
+        COMPUTE num-ray-cache = h + 1
+        COMPUTE num-ray-cache = num-ray-cache * rc-w1
+        IF num-frames > 1 AND NOT orbit-mode-on AND NOT fly-mode-on
+           AND NOT multiview-mode-on AND aa-grid = 1 AND dof-grid = 1
+           AND num-ray-cache <= max-ray-cache THEN
+           MOVE 'Y' TO ray-cache-usable
+        END-IF
+        IF NOT ray-cache-usable-yes THEN
+           MOVE 1 TO num-ray-cache
+        END-IF
+
+        ACCEPT audit-date FROM DATE YYYYMMDD
+        ACCEPT audit-operator FROM ENVIRONMENT "USER"
+        IF audit-operator = SPACES THEN
+           ACCEPT audit-operator FROM ENVIRONMENT "LOGNAME"
+        END-IF
+        IF audit-operator = SPACES THEN
+           MOVE "UNKNOWN" TO audit-operator
+        END-IF
+        MOVE w TO audit-w-ed
+        MOVE h TO audit-h-ed
+        MOVE cam-cx TO audit-cx-ed
+        MOVE cam-cy TO audit-cy-ed
+        MOVE cam-cz TO audit-cz-ed
+        MOVE cam-fov TO audit-fov-ed
+        MOVE cam-roll TO audit-roll-ed
+        MOVE SPACES TO audit-rec
+        STRING FUNCTION TRIM(audit-date) DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               FUNCTION TRIM(audit-operator) DELIMITED BY SIZE
+               ' res=' DELIMITED BY SIZE
+               FUNCTION TRIM(audit-w-ed) DELIMITED BY SIZE
+               'x' DELIMITED BY SIZE
+               FUNCTION TRIM(audit-h-ed) DELIMITED BY SIZE
+               ' cam=' DELIMITED BY SIZE
+               FUNCTION TRIM(audit-cx-ed) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(audit-cy-ed) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(audit-cz-ed) DELIMITED BY SIZE
+               ' fov=' DELIMITED BY SIZE
+               FUNCTION TRIM(audit-fov-ed) DELIMITED BY SIZE
+               ' roll=' DELIMITED BY SIZE
+               FUNCTION TRIM(audit-roll-ed) DELIMITED BY SIZE
+               INTO audit-rec
+*>      A row-range step only ever renders its own band of rows, never
+*>      a whole frame, so it leaves the job-level AUDITLOG entry to
+*>      whichever step (or plain whole-frame run) finishes a complete
+*>      frame instead of writing a misleading partial one here.
+        IF NOT rows-mode-on THEN
+           OPEN EXTEND AUDIT-FILE
+           IF audit-file-status = '35' THEN
+              OPEN OUTPUT AUDIT-FILE
+           END-IF
+           WRITE audit-rec
+           CLOSE AUDIT-FILE
+        END-IF
+
+*>      Pre-render summary for operator sign-off: the object list
+*>      (position, radius, color) and the active camera parameters,
+*>      printed once before the render loop below ever runs.
+        DISPLAY ' '
+        DISPLAY '--- scene / camera summary ---'
+        PERFORM VARYING summ-si FROM 1 BY 1 UNTIL summ-si > num-spheres
+           MOVE summ-si TO summ-idx-ed
+           MOVE sx(summ-si) TO summ-sx-ed
+           MOVE sy(summ-si) TO summ-sy-ed
+           MOVE sz(summ-si) TO summ-sz-ed
+           MOVE sr(summ-si) TO summ-sr-ed
+           DISPLAY '  object ' summ-idx-ed ': pos=(' summ-sx-ed ','
+              summ-sy-ed ',' summ-sz-ed ') r=' summ-sr-ed
+              ' color=' scolor(summ-si)
+        END-PERFORM
+        MOVE cam-clax TO summ-lax-ed
+        MOVE cam-clay TO summ-lay-ed
+        MOVE cam-claz TO summ-laz-ed
+        DISPLAY '  camera: pos=(' audit-cx-ed ',' audit-cy-ed ','
+           audit-cz-ed ') look-at=(' summ-lax-ed ',' summ-lay-ed ','
+           summ-laz-ed ') fov=' audit-fov-ed ' roll=' audit-roll-ed
+        DISPLAY '  resolution: ' audit-w-ed ' x ' audit-h-ed
+        DISPLAY '-------------------------------'
+        DISPLAY ' '
+
+*>      SYSOUT spool dataset: opened once for the whole job, the same
+*>      as AUDIT-FILE, rather than per-frame the way PPM-FILE is -
+*>      every frame's rows land in the one spooled dataset, one line
+*>      per render row, in the order a real print run would stack them.
+*>      A row-range step gets its own SYSOUTnnnn, suffixed by its own
+*>      starting row, so two steps splitting one frame never open the
+*>      same spool dataset at once.
+        IF rows-mode-on THEN
+           MOVE row-lo TO row-suffix
+           MOVE SPACES TO sysout-fname
+           STRING "SYSOUT" DELIMITED BY SIZE
+                  row-suffix DELIMITED BY SIZE
+                  INTO sysout-fname
+        ELSE
+           MOVE "SYSOUT" TO sysout-fname
+        END-IF
+        IF sysout-mode-on THEN
+           OPEN EXTEND SYSOUT-FILE
+           IF sysout-file-status = '35' THEN
+              OPEN OUTPUT SYSOUT-FILE
+           END-IF
+        END-IF
+
+*>      One pass of this loop per frame; FRAMES1 (the default) runs it
+*>      exactly once with the camera untouched, so a plain single-shot
+*>      render is unaffected by any of this.
+        PERFORM VARYING frame-num FROM 1 BY 1 UNTIL frame-num > num-frames
+        IF frame-num >= ckpt-resume-frame THEN
+           IF orbit-mode-on THEN
+              COMPUTE orbit-angle = frame-num - 1
+              COMPUTE orbit-angle = orbit-angle * orbit-step
+              COMPUTE cam-cx = orbit-radius * FUNCTION COS(orbit-angle)
+              COMPUTE cam-cy = orbit-radius * FUNCTION SIN(orbit-angle)
+           END-IF
+
+*>         Fly-through: walk the keyframe path at an even pace across
+*>         the frames, find which pair of keyframes frame-num falls
+*>         between, then blend every field of that pair by how far
+*>         along the segment this frame sits.
+           IF fly-mode-on THEN
+              IF num-frames = 1 THEN
+                 MOVE 1 TO fly-k0
+                 MOVE 1 TO fly-k1
+                 MOVE 0.0 TO fly-seg-t
+              ELSE
+*>               Split across intermediates - the same parenthesised-
+*>               term COMPUTE limitation documented elsewhere in this
+*>               program also bites a multiply against a parenthesised
+*>               subtraction, not just an add/subtract against one.
+                 COMPUTE fly-nseg = num-keyframes - 1
+                 COMPUTE fly-t-scaled = frame-num - 1
+                 COMPUTE fly-t-scaled = fly-t-scaled * fly-nseg
+                 COMPUTE fly-denom = num-frames - 1
+                 COMPUTE fly-t-scaled = fly-t-scaled / fly-denom
+                 COMPUTE fly-seg-idx = fly-t-scaled
+                 IF fly-seg-idx >= num-keyframes - 1 THEN
+                    COMPUTE fly-seg-idx = num-keyframes - 2
+                 END-IF
+                 COMPUTE fly-seg-t = fly-seg-idx
+                 COMPUTE fly-seg-t = fly-t-scaled - fly-seg-t
+                 COMPUTE fly-k0 = fly-seg-idx + 1
+                 COMPUTE fly-k1 = fly-seg-idx + 2
+              END-IF
+              CALL 'LERP' USING kf-cx(fly-k0), kf-cx(fly-k1),
+                 fly-seg-t, cam-cx
+              CALL 'LERP' USING kf-cy(fly-k0), kf-cy(fly-k1),
+                 fly-seg-t, cam-cy
+              CALL 'LERP' USING kf-cz(fly-k0), kf-cz(fly-k1),
+                 fly-seg-t, cam-cz
+              CALL 'LERP' USING kf-clax(fly-k0), kf-clax(fly-k1),
+                 fly-seg-t, cam-clax
+              CALL 'LERP' USING kf-clay(fly-k0), kf-clay(fly-k1),
+                 fly-seg-t, cam-clay
+              CALL 'LERP' USING kf-claz(fly-k0), kf-claz(fly-k1),
+                 fly-seg-t, cam-claz
+              CALL 'LERP' USING kf-fov(fly-k0), kf-fov(fly-k1),
+                 fly-seg-t, cam-fov
+           END-IF
+
+*>         Default focal distance: whatever this frame's camera is
+*>         aimed at comes out sharp unless FOCUSn.nn overrode it, so
+*>         it's recomputed every frame an orbit or fly-through can move
+*>         the camera.
+           IF dof-mode-on AND NOT dof-focus-given-yes THEN
+              CALL 'VSUB' USING cam-cx, cam-cy, cam-cz,
+                 cam-clax, cam-clay, cam-claz,
+                 dof-dx, dof-dy, dof-dz
+              CALL 'DOT' USING dof-dx, dof-dy, dof-dz,
+                 dof-dx, dof-dy, dof-dz, dof-distsq
+              COMPUTE dof-focus = FUNCTION SQRT(dof-distsq)
+           END-IF
+
+*>         A single frame keeps the plain "RENDPPM" name it always
+*>         had; an animation numbers each frame's file RENDPPMnn so
+*>         the sequence can be assembled into a turntable afterwards.
+*>         A row-range step appends its own starting row on top of
+*>         whichever name it would otherwise have gotten, for the same
+*>         reason SYSOUT-FILE's dynamic name does.
+           IF num-frames = 1 THEN
+              MOVE "RENDPPM" TO ppm-fname
+           ELSE
+              MOVE frame-num TO frame-suffix
+              MOVE SPACES TO ppm-fname
+              STRING "RENDPPM" DELIMITED BY SIZE
+                     frame-suffix DELIMITED BY SIZE
+                     INTO ppm-fname
+              DISPLAY "FRAME " frame-suffix
+              IF sysout-mode-on THEN
+                 MOVE SPACES TO sysout-line
+                 STRING "FRAME " DELIMITED BY SIZE
+                        frame-suffix DELIMITED BY SIZE
+                        INTO sysout-line
+                 WRITE sysout-rec FROM sysout-line
+              END-IF
+           END-IF
+           IF rows-mode-on THEN
+              MOVE row-lo TO row-suffix
+              STRING FUNCTION TRIM(ppm-fname) DELIMITED BY SIZE
+                     row-suffix DELIMITED BY SIZE
+                     INTO ppm-fname
+           END-IF
+
+*>      PPM header: magic number, width/height, then maximum sample
+*>      value; the body is one "gray gray gray" triplet per pixel,
+*>      written in the same row-major order the console render uses.
+*>      A frame resuming partway through from a checkpoint already has
+*>      its header and completed rows on disk, so it reopens EXTEND
+*>      and picks up one row past the last one checkpointed instead of
+*>      truncating and starting the PPM file over. A row-range step
+*>      only resumes this way if the checkpointed row actually falls
+*>      inside its own ROWLO/ROWHI band - a checkpoint left behind by a
+*>      different step's band belongs to that step's own PPM file, not
+*>      this one, so this step starts its own file fresh instead.
+        IF frame-num = ckpt-resume-frame AND ckpt-resume-y >= 0
+           AND (NOT rows-mode-on OR
+              (ckpt-resume-y >= row-lo AND ckpt-resume-y <= row-hi)) THEN
+           COMPUTE ckpt-start-y = ckpt-resume-y + 1
+           OPEN EXTEND PPM-FILE
+        ELSE
+           MOVE 0 TO ckpt-start-y
+           OPEN OUTPUT PPM-FILE
+           MOVE 'P3' TO ppm-hdr
+           WRITE ppm-rec FROM ppm-hdr
+           MOVE w TO ppm-w-ed
+           MOVE h TO ppm-h-ed
+           STRING FUNCTION TRIM(ppm-w-ed) DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  FUNCTION TRIM(ppm-h-ed) DELIMITED BY SIZE
+                  INTO ppm-hdr
+           WRITE ppm-rec FROM ppm-hdr
+           MOVE '255' TO ppm-hdr
+           WRITE ppm-rec FROM ppm-hdr
+        END-IF
+*>      A row-range step starts no earlier than its own ROWLO even if
+*>      that's past wherever the checkpoint would otherwise resume -
+*>      each step owns only its own band of rows.
+        IF rows-mode-on AND row-lo > ckpt-start-y THEN
+           MOVE row-lo TO ckpt-start-y
+        END-IF
+
+        PERFORM VARYING y FROM ckpt-start-y BY 1 UNTIL y > row-hi
+           MOVE SPACES TO sysout-line
+           MOVE 0 TO sysout-col
            PERFORM VARYING x FROM 0 BY 1 UNTIL x > w
-              CALL 'GET-CAM-RAY-DIR' USING
-                 x, y, w, h
+              MOVE 0 TO aa-hits
+              MOVE 0.0 TO aa-shade-sum
+              MOVE 'W' TO pix-color
+              MOVE x TO mv-render-x
+              MOVE w TO mv-render-w
+*>            Which pane this column falls in picks the pane's own
+*>            fixed camera and remaps the column to a pixel offset
+*>            within that pane's own full-height viewport, so each
+*>            pane renders at the same scale a standalone render of
+*>            that width would.
+              IF multiview-mode-on THEN
+                 DIVIDE x BY mv-pane-w GIVING mv-pane-idx
+                 IF mv-pane-idx > 2 THEN MOVE 2 TO mv-pane-idx END-IF
+                 COMPUTE mv-render-x = x - (mv-pane-idx * mv-pane-w)
+                 MOVE mv-pane-w TO mv-render-w
+                 EVALUATE mv-pane-idx
+                    WHEN 0
+                       MOVE mv-front-cx TO cam-cx
+                       MOVE mv-front-cy TO cam-cy
+                       MOVE mv-front-cz TO cam-cz
+                    WHEN 1
+                       MOVE mv-top-cx TO cam-cx
+                       MOVE mv-top-cy TO cam-cy
+                       MOVE mv-top-cz TO cam-cz
+                    WHEN 2
+                       MOVE mv-side-cx TO cam-cx
+                       MOVE mv-side-cy TO cam-cy
+                       MOVE mv-side-cz TO cam-cz
+                 END-EVALUATE
+                 MOVE 0 TO cam-clax
+                 MOVE 0 TO cam-clay
+                 MOVE 0 TO cam-claz
+                 MOVE mv-halfw TO cam-fov
+                 MOVE 0 TO cam-roll
+              END-IF
+*>            Antialiasing: average an nxn grid of sub-ray samples per
+*>            pixel instead of casting a single ray through the pixel
+*>            center; aa-grid = 1 degenerates to exactly that single
+*>            central ray, so the default render is unaffected.
+           PERFORM VARYING aa-sy FROM 0 BY 1 UNTIL aa-sy >= aa-grid
+           PERFORM VARYING aa-sx FROM 0 BY 1 UNTIL aa-sx >= aa-grid
+*>            Split across intermediates - a single compound COMPUTE
+*>            of this shape has been seen to silently drop the
+*>            parenthesised product term under this GnuCOBOL build.
+              COMPUTE aa-offx = aa-sx + 0.5
+              COMPUTE aa-offx = aa-offx * aa-step
+              COMPUTE aa-offx = aa-offx - 0.5
+              COMPUTE aa-offy = aa-sy + 0.5
+              COMPUTE aa-offy = aa-offy * aa-step
+              COMPUTE aa-offy = aa-offy - 0.5
+              COMPUTE aa-subx = mv-render-x + aa-offx
+              COMPUTE aa-suby = y + aa-offy
+              IF ray-cache-usable-yes THEN
+                 COMPUTE rc-idx = y * rc-w1
+                 ADD x TO rc-idx
+                 ADD 1 TO rc-idx
+                 IF ray-cache-built-yes THEN
+                    MOVE rc-vox(rc-idx) TO cvox
+                    MOVE rc-voy(rc-idx) TO cvoy
+                    MOVE rc-voz(rc-idx) TO cvoz
+                    MOVE rc-vx(rc-idx) TO cvx
+                    MOVE rc-vy(rc-idx) TO cvy
+                    MOVE rc-vz(rc-idx) TO cvz
+                 ELSE
+                    CALL 'GET-CAM-RAY-DIR' USING
+                       aa-subx, aa-suby, mv-render-w, h,
+                       cam-cx, cam-cy, cam-cz,
+                       cam-clax, cam-clay, cam-claz, cam-fov,
+                       cvox, cvoy, cvoz,
+                       cvx, cvy, cvz, cam-roll, ortho-mode, pix-aspect
+                    MOVE cvox TO rc-vox(rc-idx)
+                    MOVE cvoy TO rc-voy(rc-idx)
+                    MOVE cvoz TO rc-voz(rc-idx)
+                    MOVE cvx TO rc-vx(rc-idx)
+                    MOVE cvy TO rc-vy(rc-idx)
+                    MOVE cvz TO rc-vz(rc-idx)
+                 END-IF
+              ELSE
+                 CALL 'GET-CAM-RAY-DIR' USING
+                    aa-subx, aa-suby, mv-render-w, h,
+                    cam-cx, cam-cy, cam-cz,
+                    cam-clax, cam-clay, cam-claz, cam-fov,
+                    cvox, cvoy, cvoz,
+                    cvx, cvy, cvz, cam-roll, ortho-mode, pix-aspect
+              END-IF
+
+*>            Depth of field: the lens basis (right/up, both
+*>            perpendicular to this sample's own ray direction) and
+*>            the point on the focal plane it's aimed at are both
+*>            fixed per antialiasing sub-sample, before any lens
+*>            jitter moves the ray origin off that basis below.
+              MOVE cvox TO dof-ox
+              MOVE cvoy TO dof-oy
+              MOVE cvoz TO dof-oz
+              MOVE cvx TO dof-dx
+              MOVE cvy TO dof-dy
+              MOVE cvz TO dof-dz
+              IF dof-mode-on THEN
+                 COMPUTE dof-focusx = dof-dx * dof-focus
+                 COMPUTE dof-focusy = dof-dy * dof-focus
+                 COMPUTE dof-focusz = dof-dz * dof-focus
+                 CALL 'VADD' USING dof-ox, dof-oy, dof-oz,
+                    dof-focusx, dof-focusy, dof-focusz,
+                    dof-focusx, dof-focusy, dof-focusz
+                 CALL 'VCROSS' USING dof-dx, dof-dy, dof-dz,
+                    world-upx, world-upy, world-upz,
+                    dof-rightx, dof-righty, dof-rightz
+                 CALL 'VNORM' USING dof-rightx, dof-righty, dof-rightz
+                 CALL 'VCROSS' USING dof-rightx, dof-righty, dof-rightz,
+                    dof-dx, dof-dy, dof-dz,
+                    dof-upx, dof-upy, dof-upz
+                 CALL 'VNORM' USING dof-upx, dof-upy, dof-upz
+              END-IF
+
+           PERFORM VARYING dof-sy FROM 0 BY 1 UNTIL dof-sy >= dof-grid
+           PERFORM VARYING dof-sx FROM 0 BY 1 UNTIL dof-sx >= dof-grid
+              IF dof-mode-on THEN
+                 COMPUTE dof-offu = dof-sx + 0.5
+                 COMPUTE dof-offu = dof-offu * dof-step
+                 COMPUTE dof-offu = dof-offu - 0.5
+                 COMPUTE dof-offv = dof-sy + 0.5
+                 COMPUTE dof-offv = dof-offv * dof-step
+                 COMPUTE dof-offv = dof-offv - 0.5
+                 COMPUTE dof-offu = dof-offu * dof-aperture
+                 COMPUTE dof-offv = dof-offv * dof-aperture
+                 CALL 'VSCALE' USING dof-rightx, dof-righty, dof-rightz,
+                    dof-offu, dof-jux, dof-juy, dof-juz
+                 CALL 'VSCALE' USING dof-upx, dof-upy, dof-upz,
+                    dof-offv, dof-jox, dof-joy, dof-joz
+                 CALL 'VADD' USING dof-ox, dof-oy, dof-oz,
+                    dof-jux, dof-juy, dof-juz, cvox, cvoy, cvoz
+                 CALL 'VADD' USING cvox, cvoy, cvoz,
+                    dof-jox, dof-joy, dof-joz, cvox, cvoy, cvoz
+                 CALL 'VSUB' USING cvox, cvoy, cvoz,
+                    dof-focusx, dof-focusy, dof-focusz, cvx, cvy, cvz
+                 CALL 'VNORM' USING cvx, cvy, cvz
+              END-IF
+              MOVE 0.0 TO any-hit
+              MOVE 0 TO best-si
+              MOVE 0 TO best-kind
+              MOVE 0.0 TO best-t
+*>            Pick the nearest object hit along this ray, not just
+*>            whichever one happened to be tested first.
+              PERFORM VARYING si FROM 1 BY 1 UNTIL si > num-spheres
+                 IF NOT sabsorbed-yes(si) THEN
+                    IF scsg-op(si) = SPACE THEN
+                       CALL 'SPHERE-INTERSECT' USING
+                          sx(si), sy(si), sz(si), sr(si),
+                          cvox, cvoy, cvoz,
+                          cvx, cvy, cvz,
+                          ray-tmin, ray-tmax, ret, tout, hnx, hny, hnz
+                    ELSE
+                       MOVE scsg-with(si) TO csg-partner
+                       CALL 'CSG-SPHERE-INTERSECT' USING
+                          sx(si), sy(si), sz(si), sr(si),
+                          sx(csg-partner), sy(csg-partner),
+                          sz(csg-partner), sr(csg-partner), scsg-op(si),
+                          cvox, cvoy, cvoz,
+                          cvx, cvy, cvz,
+                          ray-tmin, ray-tmax, ret, tout, hnx, hny, hnz
+                    END-IF
+                    IF ret > 0.1 AND
+                       (best-kind = 0 OR tout < best-t) THEN
+                       MOVE 1.0 TO any-hit
+                       MOVE 1 TO best-kind
+                       MOVE si TO best-si
+                       MOVE tout TO best-t
+                       MOVE hnx TO best-nx
+                       MOVE hny TO best-ny
+                       MOVE hnz TO best-nz
+                       MOVE scolor(si) TO best-color
+                    END-IF
+                 END-IF
+              END-PERFORM
+
+              CALL 'PLANE-INTERSECT' USING
+                 gpx, gpy, gpz, gnx, gny, gnz,
+                 cvox, cvoy, cvoz,
+                 cvx, cvy, cvz,
+                 ray-tmin, ray-tmax, ret, tout
+              IF ret > 0.1 AND
+                 (best-kind = 0 OR tout < best-t) THEN
+                 MOVE 1.0 TO any-hit
+                 MOVE 2 TO best-kind
+                 MOVE tout TO best-t
+                 MOVE gnx TO best-nx
+                 MOVE gny TO best-ny
+                 MOVE gnz TO best-nz
+                 MOVE gcolor TO best-color
+              END-IF
+
+              CALL 'BOX-INTERSECT' USING
+                 bx0, by0, bz0, bx1, by1, bz1,
+                 cvox, cvoy, cvoz,
+                 cvx, cvy, cvz,
+                 ray-tmin, ray-tmax, ret, tout, hnx, hny, hnz
+              IF ret > 0.1 AND
+                 (best-kind = 0 OR tout < best-t) THEN
+                 MOVE 1.0 TO any-hit
+                 MOVE 3 TO best-kind
+                 MOVE tout TO best-t
+                 MOVE hnx TO best-nx
+                 MOVE hny TO best-ny
+                 MOVE hnz TO best-nz
+                 MOVE bcolor TO best-color
+              END-IF
+
+              CALL 'CYLINDER-INTERSECT' USING
+                 clx, cly, clz0, clz1, clr,
                  cvox, cvoy, cvoz,
-                 cvx, cvy, cvz
-              CALL 'SPHERE-INTERSECT' USING
-                 sphere(1), sphere(2), sphere(3), sphere(4),
+                 cvx, cvy, cvz,
+                 ray-tmin, ray-tmax, ret, tout, hnx, hny, hnz
+              IF ret > 0.1 AND
+                 (best-kind = 0 OR tout < best-t) THEN
+                 MOVE 1.0 TO any-hit
+                 MOVE 4 TO best-kind
+                 MOVE tout TO best-t
+                 MOVE hnx TO best-nx
+                 MOVE hny TO best-ny
+                 MOVE hnz TO best-nz
+                 MOVE ccolor TO best-color
+              END-IF
+
+              CALL 'ELLIPSOID-INTERSECT' USING
+                 eex, eey, eez, eerx, eery, eerz,
                  cvox, cvoy, cvoz,
-                 cvx, cvy, cvz, ret
-*>            Awful shading (intersect = solid 'X')
-              IF ret > 0.1 THEN
-                 DISPLAY 'X' WITH NO ADVANCING
+                 cvx, cvy, cvz,
+                 ray-tmin, ray-tmax, ret, tout, hnx, hny, hnz
+              IF ret > 0.1 AND
+                 (best-kind = 0 OR tout < best-t) THEN
+                 MOVE 1.0 TO any-hit
+                 MOVE 5 TO best-kind
+                 MOVE tout TO best-t
+                 MOVE hnx TO best-nx
+                 MOVE hny TO best-ny
+                 MOVE hnz TO best-nz
+                 MOVE ecolor TO best-color
+              END-IF
+
+*>            Shadow ray: from the hit point towards the light,
+*>            nudged off the surface along its own normal so the
+*>            object doesn't immediately re-intersect itself.
+              MOVE 0.0 TO in-shadow
+              IF any-hit > 0.1 THEN
+                 COMPUTE hpx = cvox + (cvx * best-t)
+                 COMPUTE hpy = cvoy + (cvy * best-t)
+                 COMPUTE hpz = cvoz + (cvz * best-t)
+                 COMPUTE shox = hpx + (best-nx * shadow-eps)
+                 COMPUTE shoy = hpy + (best-ny * shadow-eps)
+                 COMPUTE shoz = hpz + (best-nz * shadow-eps)
+
+*>               Per-pixel light direction: the sun's is the same
+*>               constant direction every pixel shares, but a point
+*>               light's direction (and the shadow ray's reach) depend
+*>               on how far this particular hit point is from the
+*>               light, so both are worked out here from the hit point
+*>               rather than once at start-up.
+                 IF light-mode-point THEN
+                    CALL 'VSUB' USING shox, shoy, shoz,
+                       light-px, light-py, light-pz, ldx, ldy, ldz
+                    CALL 'DOT' USING ldx, ldy, ldz, ldx, ldy, ldz,
+                       ld-distsq
+                    COMPUTE ld-dist = FUNCTION SQRT(ld-distsq)
+                    CALL 'VNORM' USING ldx, ldy, ldz
+                    COMPUTE shadow-tmax = ld-dist - shadow-eps
+                 ELSE
+                    MOVE light-x TO ldx
+                    MOVE light-y TO ldy
+                    MOVE light-z TO ldz
+                    MOVE 99999999.99 TO shadow-tmax
+                 END-IF
+
+                 PERFORM VARYING si FROM 1 BY 1 UNTIL si > num-spheres
+                    IF (best-kind NOT = 1 OR si NOT = best-si) AND
+                       NOT sabsorbed-yes(si) THEN
+                       IF scsg-op(si) = SPACE THEN
+                          CALL 'SPHERE-INTERSECT' USING
+                             sx(si), sy(si), sz(si), sr(si),
+                             shox, shoy, shoz,
+                             ldx, ldy, ldz,
+                             ray-tmin, shadow-tmax, ret, tout,
+                             hnx, hny, hnz
+                       ELSE
+                          MOVE scsg-with(si) TO csg-partner
+                          CALL 'CSG-SPHERE-INTERSECT' USING
+                             sx(si), sy(si), sz(si), sr(si),
+                             sx(csg-partner), sy(csg-partner),
+                             sz(csg-partner), sr(csg-partner), scsg-op(si),
+                             shox, shoy, shoz,
+                             ldx, ldy, ldz,
+                             ray-tmin, shadow-tmax, ret, tout,
+                             hnx, hny, hnz
+                       END-IF
+                       IF ret > 0.1 THEN MOVE 1.0 TO in-shadow END-IF
+                    END-IF
+                 END-PERFORM
+
+                 IF best-kind NOT = 2 THEN
+                    CALL 'PLANE-INTERSECT' USING
+                       gpx, gpy, gpz, gnx, gny, gnz,
+                       shox, shoy, shoz,
+                       ldx, ldy, ldz,
+                       ray-tmin, shadow-tmax, ret, tout
+                    IF ret > 0.1 THEN MOVE 1.0 TO in-shadow END-IF
+                 END-IF
+
+                 IF best-kind NOT = 3 THEN
+                    CALL 'BOX-INTERSECT' USING
+                       bx0, by0, bz0, bx1, by1, bz1,
+                       shox, shoy, shoz,
+                       ldx, ldy, ldz,
+                       ray-tmin, shadow-tmax, ret, tout, hnx, hny, hnz
+                    IF ret > 0.1 THEN MOVE 1.0 TO in-shadow END-IF
+                 END-IF
+
+                 IF best-kind NOT = 4 THEN
+                    CALL 'CYLINDER-INTERSECT' USING
+                       clx, cly, clz0, clz1, clr,
+                       shox, shoy, shoz,
+                       ldx, ldy, ldz,
+                       ray-tmin, shadow-tmax, ret, tout, hnx, hny, hnz
+                    IF ret > 0.1 THEN MOVE 1.0 TO in-shadow END-IF
+                 END-IF
+
+                 IF best-kind NOT = 5 THEN
+                    CALL 'ELLIPSOID-INTERSECT' USING
+                       eex, eey, eez, eerx, eery, eerz,
+                       shox, shoy, shoz,
+                       ldx, ldy, ldz,
+                       ray-tmin, shadow-tmax, ret, tout, hnx, hny, hnz
+                    IF ret > 0.1 THEN MOVE 1.0 TO in-shadow END-IF
+                 END-IF
+              END-IF
+
+*>            Mirror bounce: a sphere's surface reflects the primary
+*>            ray about its normal, then that reflected ray is
+*>            re-cast through SPHERE-INTERSECT the same way the
+*>            primary ray was, so the sphere picks up a dim rendering
+*>            of whatever else is in the scene.
+              MOVE 0.0 TO refl-shade
+              IF best-kind = 1 THEN
+                 CALL 'DOT' USING cvx, cvy, cvz,
+                    best-nx, best-ny, best-nz, rdot
+                 MULTIPLY +002.000 BY rdot
+                 COMPUTE rdx = cvx - (rdot * best-nx)
+                 COMPUTE rdy = cvy - (rdot * best-ny)
+                 COMPUTE rdz = cvz - (rdot * best-nz)
+                 COMPUTE rox = hpx + (best-nx * shadow-eps)
+                 COMPUTE roy = hpy + (best-ny * shadow-eps)
+                 COMPUTE roz = hpz + (best-nz * shadow-eps)
+
+                 MOVE 0 TO refl-si
+                 MOVE 0.0 TO refl-t
+                 PERFORM VARYING si FROM 1 BY 1 UNTIL si > num-spheres
+                    IF si NOT = best-si AND NOT sabsorbed-yes(si) THEN
+                       IF scsg-op(si) = SPACE THEN
+                          CALL 'SPHERE-INTERSECT' USING
+                             sx(si), sy(si), sz(si), sr(si),
+                             rox, roy, roz,
+                             rdx, rdy, rdz,
+                             ray-tmin, ray-tmax, ret, tout, hnx, hny, hnz
+                       ELSE
+                          MOVE scsg-with(si) TO csg-partner
+                          CALL 'CSG-SPHERE-INTERSECT' USING
+                             sx(si), sy(si), sz(si), sr(si),
+                             sx(csg-partner), sy(csg-partner),
+                             sz(csg-partner), sr(csg-partner), scsg-op(si),
+                             rox, roy, roz,
+                             rdx, rdy, rdz,
+                             ray-tmin, ray-tmax, ret, tout, hnx, hny, hnz
+                       END-IF
+                       IF ret > 0.1 AND
+                          (refl-si = 0 OR tout < refl-t) THEN
+                          MOVE si TO refl-si
+                          MOVE tout TO refl-t
+                          MOVE hnx TO refl-nx
+                          MOVE hny TO refl-ny
+                          MOVE hnz TO refl-nz
+                       END-IF
+                    END-IF
+                 END-PERFORM
+
+                 IF refl-si > 0 THEN
+                    CALL 'DOT' USING refl-nx, refl-ny, refl-nz,
+                       ldx, ldy, ldz, refl-shade
+                    IF refl-shade < 0.0 THEN MOVE 0.0 TO refl-shade END-IF
+                 END-IF
+              END-IF
+
+*>            Lambertian brightness: how squarely the surface faces
+*>            the light, clamped so facets turned away read as black
+*>            rather than negative light. Occluded points still get a
+*>            dim ambient term rather than going fully black.
+              IF any-hit > 0.1 THEN
+                 CALL 'DOT' USING best-nx, best-ny, best-nz,
+                    ldx, ldy, ldz, shade
+                 IF shade < 0.0 THEN MOVE 0.0 TO shade END-IF
+                 IF in-shadow > 0.1 THEN
+                    COMPUTE shade = shade * shadow-factor
+                 END-IF
+                 IF best-kind = 1 THEN
+                    COMPUTE shade = (shade * (1.00 - mirror-mix))
+                       + (refl-shade * mirror-mix)
+                 END-IF
+
+*>               Procedural checkerboard: darken every other hpx/hpy
+*>               cell so a hit surface shows a two-tone pattern rather
+*>               than a flat tone.
+                 COMPUTE chk-ix = FUNCTION INTEGER(hpx / chk-tile)
+                 COMPUTE chk-iy = FUNCTION INTEGER(hpy / chk-tile)
+                 COMPUTE chk-sum = chk-ix + chk-iy
+                 COMPUTE chk-mod = FUNCTION MOD(chk-sum, 2)
+                 IF chk-mod NOT = 0 THEN
+                    COMPUTE shade = shade * chk-dark
+                 END-IF
               ELSE
-                 DISPLAY '.' WITH NO ADVANCING
+                 COMPUTE sky-t = (cvz + 1.00) / 2.00
+                 IF sky-t < 0.0 THEN MOVE 0.0 TO sky-t END-IF
+                 IF sky-t > 1.0 THEN MOVE 1.0 TO sky-t END-IF
+                 COMPUTE sky-span = sky-hi - sky-lo
+                 COMPUTE shade = sky-span * sky-t
+                 ADD sky-lo TO shade
               END-IF
+
+              ADD shade TO aa-shade-sum
+              IF any-hit > 0.1 THEN
+                 ADD 1 TO aa-hits
+                 IF aa-hits = 1 THEN MOVE best-color TO pix-color END-IF
+              END-IF
+           END-PERFORM
+           END-PERFORM
+           END-PERFORM
+           END-PERFORM
+
+*>            Average the accumulated sub-ray shades into the final
+*>            per-pixel brightness; the pixel is only a miss if every
+*>            sub-ray missed.
+              IF aa-hits > 0 THEN
+                 MOVE 1.0 TO any-hit
+              ELSE
+                 MOVE 0.0 TO any-hit
+              END-IF
+              ADD 1 TO stat-pixels
+              IF any-hit > 0.1 THEN
+                 ADD 1 TO stat-hits
+              ELSE
+                 ADD 1 TO stat-misses
+              END-IF
+              COMPUTE shade = aa-shade-sum / aa-count
+              MOVE pix-color TO best-color
+
+*>            Map brightness onto the ramp's 10 characters, dimmest
+*>            (space) to brightest (@); a miss now carries its own sky
+*>            gradient brightness rather than always being the
+*>            dimmest character.
+              COMPUTE ramp-idx = (shade * 9.00) + 1.00
+
+*>            In color mode, the glyph is wrapped in an ANSI escape
+*>            chosen from the hit object's material code - a miss
+*>            carries no color, since best-color is only meaningful
+*>            once any-hit is set.
+              IF color-mode-on AND any-hit > 0.1 THEN
+                 EVALUATE best-color
+                    WHEN 'R' MOVE '31' TO ansi-code
+                    WHEN 'G' MOVE '32' TO ansi-code
+                    WHEN 'Y' MOVE '33' TO ansi-code
+                    WHEN 'B' MOVE '34' TO ansi-code
+                    WHEN 'M' MOVE '35' TO ansi-code
+                    WHEN 'C' MOVE '36' TO ansi-code
+                    WHEN OTHER MOVE '37' TO ansi-code
+                 END-EVALUATE
+                 MOVE SPACES TO ansi-prefix
+                 STRING ansi-esc DELIMITED BY SIZE '[' DELIMITED BY SIZE
+                    ansi-code DELIMITED BY SIZE 'm' DELIMITED BY SIZE
+                    INTO ansi-prefix
+                 DISPLAY ansi-prefix ramp(ramp-idx:1) ansi-reset
+                    WITH NO ADVANCING
+              ELSE
+                 DISPLAY ramp(ramp-idx:1) WITH NO ADVANCING
+              END-IF
+
+*>            Same glyph, plain and uncolored, accumulated into this
+*>            row's spool buffer instead of the terminal - a print
+*>            spool has no escape codes to interpret, so the buffer
+*>            always takes the plain ramp character even in color mode.
+              IF sysout-mode-on THEN
+                 ADD 1 TO sysout-col
+                 IF sysout-col <= 200 THEN
+                    MOVE ramp(ramp-idx:1) TO sysout-line(sysout-col:1)
+                 END-IF
+              END-IF
+
+*>            Same brightness, written out as a PPM gray triplet
+*>            instead of a ramp glyph, one pixel per line.
+              COMPUTE ppm-gray = shade * 255
+              MOVE SPACES TO ppm-line
+              STRING FUNCTION TRIM(ppm-gray) DELIMITED BY SIZE
+                     ' ' DELIMITED BY SIZE
+                     FUNCTION TRIM(ppm-gray) DELIMITED BY SIZE
+                     ' ' DELIMITED BY SIZE
+                     FUNCTION TRIM(ppm-gray) DELIMITED BY SIZE
+                     INTO ppm-line
+              WRITE ppm-rec FROM ppm-line
            END-PERFORM
            DISPLAY ' '
+           IF sysout-mode-on THEN
+              WRITE sysout-rec FROM sysout-line
+           END-IF
+           MOVE frame-num TO ckpt-frame-ed
+           MOVE y TO ckpt-y-ed
+           MOVE SPACES TO ckpt-rec
+           STRING FUNCTION TRIM(ckpt-frame-ed) DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  FUNCTION TRIM(ckpt-y-ed) DELIMITED BY SIZE
+                  INTO ckpt-rec
+           OPEN OUTPUT CKPT-FILE
+           WRITE ckpt-rec
+           CLOSE CKPT-FILE
+        END-PERFORM
+        CLOSE PPM-FILE
+        IF ray-cache-usable-yes THEN
+           MOVE 'Y' TO ray-cache-built
+        END-IF
+        END-IF
         END-PERFORM.
+
+        IF sysout-mode-on THEN
+           CLOSE SYSOUT-FILE
+        END-IF
+
+*>      A render that reaches here finished cleanly, so the checkpoint
+*>      is cleared (emptied, not deleted - LINE SEQUENTIAL has no
+*>      delete) ready for the next job to start from y=0 again. A
+*>      row-range step leaves RENDCKPT alone instead - it only owns its
+*>      own band of rows, and clearing the checkpoint here could stamp
+*>      out a resume point another step still needs.
+        IF NOT rows-mode-on THEN
+           OPEN OUTPUT CKPT-FILE
+           CLOSE CKPT-FILE
+        END-IF
+
+*>      Day-over-day comparison and the RENDBASE save both assume a
+*>      complete frame; a row-range step's PPM/SYSOUT only ever holds
+*>      its own band of rows, so both are skipped here and left to
+*>      MERGEROWS, which runs this same comparison once the bands have
+*>      been stitched back into one whole frame.
+        IF NOT rows-mode-on THEN
+           MOVE 0 TO cmp-changed
+           MOVE 0 TO cmp-lines-a
+           MOVE 'N' TO cmp-no-baseline
+           MOVE 'N' TO base-eof
+           MOVE 'N' TO ppmin-eof
+           OPEN INPUT BASELINE-FILE
+           IF baseline-file-status = '35' THEN
+              MOVE 'Y' TO cmp-no-baseline
+           END-IF
+           OPEN INPUT PPM-FILE
+           PERFORM UNTIL ppmin-eof-yes
+              READ PPM-FILE INTO ppm-rec
+                 AT END MOVE 'Y' TO ppmin-eof
+              END-READ
+              IF NOT ppmin-eof-yes THEN
+                 ADD 1 TO cmp-lines-a
+                 IF NOT cmp-no-baseline-yes AND NOT base-eof-yes THEN
+                    READ BASELINE-FILE INTO base-rec
+                       AT END MOVE 'Y' TO base-eof
+                    END-READ
+                 END-IF
+                 IF cmp-no-baseline-yes OR base-eof-yes THEN
+                    ADD 20 TO cmp-changed
+                 ELSE
+                    PERFORM VARYING cmp-pos FROM 1 BY 1 UNTIL cmp-pos > 20
+                       IF ppm-rec(cmp-pos:1) NOT = base-rec(cmp-pos:1) THEN
+                          ADD 1 TO cmp-changed
+                       END-IF
+                    END-PERFORM
+                 END-IF
+              END-IF
+           END-PERFORM
+           CLOSE PPM-FILE
+           IF NOT cmp-no-baseline-yes THEN
+              CLOSE BASELINE-FILE
+           END-IF
+
+           DISPLAY ' '
+           IF cmp-no-baseline-yes THEN
+              DISPLAY 'day-over-day: no prior RENDBASE - saving this run as'
+              DISPLAY '  the first baseline'
+           ELSE
+              DISPLAY 'day-over-day changed characters: ' cmp-changed
+           END-IF
+
+*>         Today's output becomes tomorrow's baseline.
+           OPEN OUTPUT BASELINE-FILE
+           OPEN INPUT PPM-FILE
+           MOVE 'N' TO ppmin-eof
+           PERFORM UNTIL ppmin-eof-yes
+              READ PPM-FILE INTO ppm-rec
+                 AT END MOVE 'Y' TO ppmin-eof
+              END-READ
+              IF NOT ppmin-eof-yes THEN
+                 WRITE base-rec FROM ppm-rec
+              END-IF
+           END-PERFORM
+           CLOSE PPM-FILE
+           CLOSE BASELINE-FILE
+        END-IF
+
+*>      Rebuild both time stamps into hundredths-of-a-second counts
+*>      and take the difference; a run that happens to straddle
+*>      midnight adds a full day's worth of hundredths back in, same
+*>      trick operators have used for shift-spanning batch jobs.
+        MOVE stat-start-time(1:2) TO stat-hh
+        MOVE stat-start-time(3:2) TO stat-mm
+        MOVE stat-start-time(5:2) TO stat-ss
+        MOVE stat-start-time(7:2) TO stat-cc
+        COMPUTE stat-hh-csec = stat-hh * 360000
+        COMPUTE stat-mm-csec = stat-mm * 6000
+        COMPUTE stat-ss-csec = stat-ss * 100
+        COMPUTE stat-start-csec = stat-hh-csec + stat-mm-csec
+        COMPUTE stat-start-csec = stat-start-csec + stat-ss-csec
+        COMPUTE stat-start-csec = stat-start-csec + stat-cc
+
+        ACCEPT stat-end-time FROM TIME
+        MOVE stat-end-time(1:2) TO stat-hh
+        MOVE stat-end-time(3:2) TO stat-mm
+        MOVE stat-end-time(5:2) TO stat-ss
+        MOVE stat-end-time(7:2) TO stat-cc
+        COMPUTE stat-hh-csec = stat-hh * 360000
+        COMPUTE stat-mm-csec = stat-mm * 6000
+        COMPUTE stat-ss-csec = stat-ss * 100
+        COMPUTE stat-end-csec = stat-hh-csec + stat-mm-csec
+        COMPUTE stat-end-csec = stat-end-csec + stat-ss-csec
+        COMPUTE stat-end-csec = stat-end-csec + stat-cc
+
+        COMPUTE stat-elapsed-csec = stat-end-csec - stat-start-csec
+        IF stat-elapsed-csec < 0 THEN
+           ADD 8640000 TO stat-elapsed-csec
+        END-IF
+        COMPUTE stat-elapsed-sec = stat-elapsed-csec / 100
+
+        DISPLAY ' '
+        DISPLAY '--- render statistics ---'
+        DISPLAY 'pixels processed: ' stat-pixels
+        DISPLAY 'hits:              ' stat-hits
+        DISPLAY 'misses:            ' stat-misses
+        DISPLAY 'elapsed seconds:   ' stat-elapsed-sec
+*>      A zero hit count across the whole job, with a non-empty scene,
+*>      is almost always a misconfigured camera or sphere position
+*>      rather than a genuinely empty shot - flag it so it isn't
+*>      mistaken for a clean run.
+        IF stat-hits = 0 THEN
+           DISPLAY 'WARNING: every pixel missed - check camera/scene'
+        END-IF
         STOP RUN.
