@@ -0,0 +1,130 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GOLDEN-TEST.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ACTUAL-FILE ASSIGN TO "SYSOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS actual-file-status.
+    SELECT GOLDEN-FILE ASSIGN TO "GOLDREF"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS golden-file-status.
+
+DATA DIVISION.
+    FILE SECTION.
+    FD ACTUAL-FILE.
+    01 actual-rec PIC X(200).
+    FD GOLDEN-FILE.
+    01 golden-rec PIC X(200).
+
+    WORKING-STORAGE SECTION.
+    01 actual-file-status PIC X(2) VALUE '00'.
+    01 golden-file-status PIC X(2) VALUE '00'.
+    01 actual-eof  PIC X(1) VALUE 'N'.
+       88 actual-eof-yes VALUE 'Y'.
+    01 golden-eof  PIC X(1) VALUE 'N'.
+       88 golden-eof-yes VALUE 'Y'.
+    01 grid-width  PIC S9(4) COMP VALUE IS 81.
+    01 cmp-pos     PIC S9(4) COMP VALUE IS 0.
+    01 cmp-row     PIC S9(4) COMP VALUE IS 0.
+    01 cmp-changed PIC S9(8) COMP VALUE IS 0.
+    01 row-mismatch PIC X(1) VALUE IS 'N'.
+       88 row-count-mismatch VALUE 'Y'.
+    01 first-bad-row PIC S9(4) COMP VALUE IS 0.
+    01 first-bad-col PIC S9(4) COMP VALUE IS 0.
+    01 test-failed PIC X(1) VALUE IS 'N'.
+       88 test-failed-yes VALUE 'Y'.
+    01 cmp-row-ed    PIC ZZZ9.
+    01 cmp-col-ed    PIC ZZZ9.
+    01 cmp-changed-ed PIC ZZZZZZZ9.
+
+*>      Golden-output regression check: renders of the default scene
+*>      are expected to produce the same 81x21 ramp-character grid
+*>      every time camera.cbl/sphereintersect.cbl (or anything else in
+*>      the render path) is touched, since nothing about the default
+*>      SCENEDAT/CAMERADAT pair is supposed to change from one code
+*>      change to the next. Run the raycaster with SYSOUT enabled
+*>      against the default scene first, then run this program - it
+*>      diffs the SYSOUT it just wrote against the fixed GOLDREF
+*>      reference grid checked into this directory, row by row and
+*>      column by column, and fails the job with a clear message
+*>      (first mismatching row/column plus a total changed-character
+*>      count) instead of leaving a silent visual regression for
+*>      someone to notice by eye later.
+PROCEDURE DIVISION.
+    OPEN INPUT ACTUAL-FILE
+    IF actual-file-status = '35' THEN
+       DISPLAY 'GOLDEN-TEST: no SYSOUT file found - rerun '
+          'COBOLRAYCASTER against the default scene with the SYSOUT '
+          'PARM token first'
+       MOVE 'Y' TO test-failed
+    END-IF
+    OPEN INPUT GOLDEN-FILE
+    IF golden-file-status = '35' THEN
+       DISPLAY 'GOLDEN-TEST: no GOLDREF reference grid found'
+       MOVE 'Y' TO test-failed
+    END-IF
+
+    IF NOT test-failed-yes THEN
+       MOVE 0 TO cmp-row
+       MOVE 0 TO cmp-changed
+       MOVE 0 TO first-bad-row
+       MOVE 0 TO first-bad-col
+       PERFORM UNTIL actual-eof-yes OR golden-eof-yes
+          READ ACTUAL-FILE INTO actual-rec
+             AT END MOVE 'Y' TO actual-eof
+          END-READ
+          READ GOLDEN-FILE INTO golden-rec
+             AT END MOVE 'Y' TO golden-eof
+          END-READ
+          IF NOT actual-eof-yes AND NOT golden-eof-yes THEN
+             ADD 1 TO cmp-row
+             PERFORM VARYING cmp-pos FROM 1 BY 1
+                UNTIL cmp-pos > grid-width
+                IF actual-rec(cmp-pos:1) NOT = golden-rec(cmp-pos:1) THEN
+                   ADD 1 TO cmp-changed
+                   IF first-bad-row = 0 THEN
+                      MOVE cmp-row TO first-bad-row
+                      MOVE cmp-pos TO first-bad-col
+                   END-IF
+                END-IF
+             END-PERFORM
+          END-IF
+       END-PERFORM
+*>      One file running out of rows before the other is itself a
+*>      mismatch, even though every row compared up to that point was
+*>      identical.
+       IF actual-eof-yes AND NOT golden-eof-yes THEN
+          MOVE 'Y' TO row-mismatch
+       END-IF
+       IF golden-eof-yes AND NOT actual-eof-yes THEN
+          MOVE 'Y' TO row-mismatch
+       END-IF
+       CLOSE ACTUAL-FILE
+       CLOSE GOLDEN-FILE
+
+       IF cmp-changed > 0 OR row-count-mismatch THEN
+          MOVE 'Y' TO test-failed
+          MOVE cmp-changed TO cmp-changed-ed
+          DISPLAY 'GOLDEN-TEST: FAILED - ' cmp-changed-ed
+             ' character(s) differ from GOLDREF'
+          IF first-bad-row > 0 THEN
+             MOVE first-bad-row TO cmp-row-ed
+             MOVE first-bad-col TO cmp-col-ed
+             DISPLAY 'GOLDEN-TEST: first mismatch at row ' cmp-row-ed
+                ', column ' cmp-col-ed
+          END-IF
+          IF row-count-mismatch THEN
+             DISPLAY 'GOLDEN-TEST: SYSOUT and GOLDREF have a different '
+                'number of rows'
+          END-IF
+       ELSE
+          DISPLAY 'GOLDEN-TEST: PASSED - render matches GOLDREF'
+       END-IF
+    END-IF
+
+    IF test-failed-yes THEN
+       MOVE 16 TO RETURN-CODE
+    END-IF.
+STOP RUN.
